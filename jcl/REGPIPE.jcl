@@ -0,0 +1,78 @@
+//REGPIPE  JOB (ACCT),'CHAINE CITOYENS',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* REGPIPE ENCHAINE EN UN SEUL FLOT PILOTE LES ETAPES QUI, JUSQU'ICI,
+//* S'EXECUTAIENT CHACUNE A PART : CHARGEMENT ET VALIDATION DES
+//* TRANSACTIONS (CHARGEMENT-LOT), MISE A JOUR DU FICHIER MAITRE
+//* (MAJ-DOSSIER), IMPRESSION DE LA LISTE DES CITOYENS (LISTE-
+//* CITOYENS), RAPPORT DEMOGRAPHIQUE (RAPPORT-DEMO) ET EXTRAIT POUR LE
+//* SYSTEME DES PRESTATIONS (EXTRAIT-PRESTATIONS).
+//*
+//* CHAQUE ETAPE PORTE UN COND QUI ARRETE LE FLOT DES QUE L'ETAPE
+//* PRECEDENTE REND UN CODE RETOUR SUPERIEUR A 4, PLUTOT QUE DE
+//* CONTINUER A TRAITER UN FICHIER MAITRE QUE L'ETAPE EN ECHEC N'A PAS
+//* PU METTRE A JOUR CORRECTEMENT.
+//*
+//* HISTORIQUE DES MODIFICATIONS
+//* DATE       AUTEUR  DESCRIPTION
+//* ---------- ------- ----------------------------------------
+//* 2026-08-08 SI      CREATION - CHAINE UNIQUE CHARGEMENT, MISE A
+//*                    JOUR, LISTE, RAPPORT ET EXTRAIT PRESTATIONS.
+//* 2026-08-08 SI      CARTE SYSIN DE L'ETAPE 020 CORRIGEE (CHOIX DE
+//*                    CORRECTION "A", PAS "1") ET COND DES ETAPES
+//*                    030/040/050 ENCHAINES SUR CHAQUE ETAPE
+//*                    PRECEDENTE, PAS SEULEMENT SUR L'ETAPE 010.
+//*-------------------------------------------------------------
+//*
+//* ETAPE 010 - CHARGEMENT ET VALIDATION DES TRANSACTIONS DU JOUR,
+//* MISE A JOUR DU FICHIER MAITRE POUR LES NOUVELLES IDENTITES.
+//*
+//STEP010  EXEC PGM=CHARGEMENT-LOT
+//STEPLIB  DD DISP=SHR,DSN=PROD.CITOYENS.LOADLIB
+//TRANSACT DD DISP=SHR,DSN=PROD.CITOYENS.TRANSACT
+//MAITRE   DD DISP=SHR,DSN=PROD.CITOYENS.MAITRE
+//REJETS   DD DISP=(MOD,KEEP),DSN=PROD.CITOYENS.REJETS
+//CKPOINT  DD DISP=SHR,DSN=PROD.CITOYENS.CKPOINT
+//JOURNAL  DD DISP=(MOD,KEEP),DSN=PROD.CITOYENS.JOURNAL
+//IDCTRL   DD DISP=SHR,DSN=PROD.CITOYENS.IDCTRL
+//*
+//* ETAPE 020 - CORRECTION DE DOSSIERS EXISTANTS, CARTES SYSIN DANS
+//* L'ORDRE OU LES ACCEPT LES DEMANDENT. N'S'EXECUTE QUE SI L'ETAPE
+//* PRECEDENTE S'EST BIEN TERMINEE.
+//*
+//STEP020  EXEC PGM=MAJ-DOSSIER,COND=(4,LT,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.CITOYENS.LOADLIB
+//MAITRE   DD DISP=SHR,DSN=PROD.CITOYENS.MAITRE
+//JOURNAL  DD DISP=(MOD,KEEP),DSN=PROD.CITOYENS.JOURNAL
+//SYSIN    DD *
+LEROY
+SOPHIE
+A
+32
+/*
+//*
+//* ETAPE 030 - IMPRESSION DE LA LISTE DES CITOYENS EN ORDRE
+//* ALPHABETIQUE.
+//*
+//STEP030  EXEC PGM=LISTE-CITOYENS,COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD DISP=SHR,DSN=PROD.CITOYENS.LOADLIB
+//MAITRE   DD DISP=SHR,DSN=PROD.CITOYENS.MAITRE
+//LISTING  DD SYSOUT=*
+//*
+//* ETAPE 040 - RAPPORT DEMOGRAPHIQUE PAR TRANCHE D'AGE.
+//*
+//STEP040  EXEC PGM=RAPPORT-DEMO,COND=((4,LT,STEP010),(4,LT,STEP020),
+//             (4,LT,STEP030))
+//STEPLIB  DD DISP=SHR,DSN=PROD.CITOYENS.LOADLIB
+//MAITRE   DD DISP=SHR,DSN=PROD.CITOYENS.MAITRE
+//DEMO     DD SYSOUT=*
+//*
+//* ETAPE 050 - EXTRAIT A LARGEUR FIXE POUR LE SYSTEME DES
+//* PRESTATIONS.
+//*
+//STEP050  EXEC PGM=EXTRAIT-PRESTATIONS,COND=((4,LT,STEP010),
+//             (4,LT,STEP020),(4,LT,STEP030),(4,LT,STEP040))
+//STEPLIB  DD DISP=SHR,DSN=PROD.CITOYENS.LOADLIB
+//MAITRE   DD DISP=SHR,DSN=PROD.CITOYENS.MAITRE
+//PRESTAT  DD DISP=(NEW,CATLG,DELETE),DSN=PROD.CITOYENS.PRESTAT,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
