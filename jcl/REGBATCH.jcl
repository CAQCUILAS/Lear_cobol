@@ -0,0 +1,60 @@
+//REGBATCH JOB (ACCT),'LOT SAISIE CITOYENS',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* REGBATCH EXECUTE EN LOT, SANS OPERATEUR, LES PROGRAMMES DE
+//* SAISIE D'IDENTITE QUI ATTENDENT NORMALEMENT LEURS REPONSES AU
+//* TERMINAL PAR DE SIMPLES ACCEPT SCALAIRES. CHAQUE ETAPE RECOIT
+//* SES REPONSES SOUS FORME DE CARTES SYSIN, DANS L'ORDRE OU LES
+//* ACCEPT LES DEMANDENT, EN LIEU ET PLACE DE LA SAISIE INTERACTIVE.
+//*
+//* NOM-AGE ET IDENTITE N'EN FONT PLUS PARTIE : LEUR SAISIE PASSE
+//* DESORMAIS PAR UN ECRAN (SCREEN SECTION) LU EN UN SEUL ACCEPT DE
+//* GROUPE, CE QUI NE PEUT PAS ETRE PILOTE PAR DE SIMPLES CARTES
+//* SYSIN COMME LES AUTRES ACCEPT DE CE LOT. POUR CHARGER DES
+//* IDENTITES SANS OPERATEUR, UTILISER CHARGEMENT-LOT (VOIR
+//* REGPIPE.jcl), QUI RESTE LE MODE BATCH DE REFERENCE.
+//*
+//* HISTORIQUE DES MODIFICATIONS
+//* DATE       AUTEUR  DESCRIPTION
+//* ---------- ------- ----------------------------------------
+//* 2026-08-08 SI      CREATION - LOT DES SIX PROGRAMMES DE SAISIE
+//*                    PILOTE PAR CARTES SYSIN.
+//* 2026-08-08 SI      RETRAIT DE NOM-AGE ET IDENTITE : LEUR SAISIE
+//*                    EST PASSEE A UN ECRAN (SCREEN SECTION) QUI NE
+//*                    PEUT PLUS ETRE PILOTE PAR DE SIMPLES CARTES
+//*                    SYSIN COMME UNE SUITE D'ACCEPT SCALAIRES.
+//* 2026-08-08 SI      AJOUT DES DD JOURNAL ET IDCTRL A L'ETAPE 010 -
+//*                    DEMANDE-NOM OUVRE AUSSI CES DEUX FICHIERS POUR
+//*                    JOURNALISER LA CREATION ET ATTRIBUER L'ID.
+//*-------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=DEMANDE-NOM
+//STEPLIB  DD DISP=SHR,DSN=PROD.CITOYENS.LOADLIB
+//MAITRE   DD DISP=SHR,DSN=PROD.CITOYENS.MAITRE
+//JOURNAL  DD DISP=(MOD,KEEP),DSN=PROD.CITOYENS.JOURNAL
+//IDCTRL   DD DISP=SHR,DSN=PROD.CITOYENS.IDCTRL
+//SYSIN    DD *
+DUPONT
+/*
+//*
+//STEP020  EXEC PGM=verifAge
+//STEPLIB  DD DISP=SHR,DSN=PROD.CITOYENS.LOADLIB
+//SYSIN    DD *
+28
+/*
+//*
+//STEP030  EXEC PGM=AGE-VALIDATION
+//STEPLIB  DD DISP=SHR,DSN=PROD.CITOYENS.LOADLIB
+//SYSIN    DD *
+42
+/*
+//*
+//STEP040  EXEC PGM=PREDICTIONDAGE
+//STEPLIB  DD DISP=SHR,DSN=PROD.CITOYENS.LOADLIB
+//SYSIN    DD *
+LEROY
+SOPHIE
+1995
+03
+17
+/*
