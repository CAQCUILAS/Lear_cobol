@@ -0,0 +1,38 @@
+000100*----------------------------------------------------------------
+000200* RCEXTRAIT - STRUCTURE DE L'ENREGISTREMENT DE L'EXTRAIT A
+000300*             LARGEUR FIXE DESTINE AU SYSTEME DES PRESTATIONS
+000400*             (PAIE/PRESTATIONS), PRODUIT PAR EXTRAIT-PRESTATIONS
+000500*             A PARTIR DU FICHIER MAITRE DES CITOYENS.
+000600*
+000700* A INCLURE SOUS LE NIVEAU 01 DE L'ENREGISTREMENT DE LA FD DE
+000800* L'EXTRAIT, PAR EXEMPLE :
+000900*
+001000*     FD  EXTRAIT-PRESTATIONS
+001100*         LABEL RECORDS ARE STANDARD.
+001200*     01  ENR-EXTRAIT.
+001300*         COPY RCEXTRAIT.
+001400*
+001500* LA DATE DE NAISSANCE EST REPRISE TELLE QUE CONSERVEE AU FICHIER
+001600* MAITRE (ZERO QUAND ELLE N'EST PAS CONNUE - VOIR RCMAITRE) ; LE
+001700* SYSTEME DES PRESTATIONS EN EST AVERTI ET TRAITE CE CAS A PART.
+001800* L'ENREGISTREMENT EST CADRE SUR 80 COLONNES POUR S'ALIGNER SUR
+001900* LES AUTRES FICHIERS SEQUENTIELS DE CE LOT.
+002000*
+002100* HISTORIQUE DES MODIFICATIONS
+002200* DATE       AUTEUR  DESCRIPTION
+002300* ---------- ------- ---------------------------------------------
+002400* 2026-08-08 SI      CREATION - EXTRAIT A LARGEUR FIXE POUR LE
+002500*                    SYSTEME DES PRESTATIONS, EN REMPLACEMENT DE
+002600*                    LA RESAISIE MANUELLE A PARTIR DES RAPPORTS
+002700*                    IMPRIMES.
+002800*----------------------------------------------------------------
+002900     05 EX-ID-CITOYEN            PIC 9(09).
+003000     05 EX-NOM                   PIC X(20).
+003100     05 EX-PRENOM                PIC X(20).
+003200     05 EX-DATE-NAISSANCE.
+003300         10 EX-AN-NAISSANCE      PIC 9(04).
+003400         10 EX-MOIS-NAISSANCE    PIC 9(02).
+003500         10 EX-JOUR-NAISSANCE    PIC 9(02).
+003600     05 EX-AGE                   PIC 9(03).
+003700     05 EX-SEXE                  PIC X(01).
+003800     05 FILLER                   PIC X(19).
