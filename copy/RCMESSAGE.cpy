@@ -0,0 +1,58 @@
+000100*----------------------------------------------------------------
+000200* RCMESSAGE - TABLE DES MESSAGES DE VALIDATION DE SAISIE, COMMUNE
+000300*             A TOUS LES PROGRAMMES DE SAISIE (NOM-AGE, VERIFAGE,
+000400*             IDENTITE, DEMANDE-NOM), AVEC UN TEXTE FRANCAIS ET UN
+000500*             TEXTE ANGLAIS PAR CODE, POUR LES SITES BILINGUES.
+000600*
+000700* A INCLURE SOUS UN NIVEAU 01 DEFINI PAR LE PROGRAMME APPELANT,
+000800* PAR EXEMPLE :
+000900*
+001000*     01  MESSAGES-VALIDATION.
+001100*         COPY RCMESSAGE.
+001200*
+001300* LE PROGRAMME APPELANT RECHERCHE UN MESSAGE PAR SEARCH SUR
+001400* MSG-CODE (VOIR MSG-CODE-RECHERCHE ET LE PARAGRAPHE COMMUN
+001500* 9000-AFFICHER-MESSAGE) ET AFFICHE MSG-TEXTE-FR OU MSG-TEXTE-EN
+001600* SELON LA LANGUE DU SITE (ZONE LANGUE-SITE, "FR" PAR DEFAUT).
+001700*
+001800* HISTORIQUE DES MODIFICATIONS
+001900* DATE       AUTEUR  DESCRIPTION
+002000* ---------- ------- ---------------------------------------------
+002100* 2026-08-08 SI      CREATION - EXTERNALISATION DES MESSAGES DE
+002200*                    VALIDATION JUSQUE LA EN DUR DANS CHAQUE
+002300*                    PROGRAMME DE SAISIE.
+002350* 2026-08-08 SI      AJOUT DE NAIS-NUM POUR LA SAISIE DE LA DATE DE
+002360*                    NAISSANCE (IDENTITE).
+002400*----------------------------------------------------------------
+002500     05 MSG-LIBELLES-INITIAUX.
+002600         10 FILLER           PIC X(08) VALUE "AGE-NUM".
+002700         10 FILLER           PIC X(60)
+002800             VALUE "ERREUR, VEUILLEZ SAISIR UN AGE NUMERIQUE.".
+002900         10 FILLER           PIC X(60)
+003000             VALUE "ERROR, PLEASE ENTER A NUMERIC AGE.".
+003100         10 FILLER           PIC X(08) VALUE "AGE-PLG".
+003200         10 FILLER           PIC X(60)
+003300             VALUE "ERREUR, L'AGE EST HORS DE LA PLAGE VALIDE.".
+003400         10 FILLER           PIC X(60)
+003500             VALUE "ERROR, AGE MUST BE WITHIN THE VALID RANGE.".
+003600         10 FILLER           PIC X(08) VALUE "NOM-VID".
+003700         10 FILLER           PIC X(60)
+003800             VALUE "ERREUR, LE NOM NE PEUT PAS ETRE VIDE.".
+003900         10 FILLER           PIC X(60)
+004000             VALUE "ERROR, NAME CANNOT BE BLANK.".
+004100         10 FILLER           PIC X(08) VALUE "DOUBLON".
+004200         10 FILLER           PIC X(60)
+004300             VALUE "CETTE IDENTITE EST DEJA ENREGISTREE.".
+004400         10 FILLER           PIC X(60)
+004500             VALUE "THIS IDENTITY IS ALREADY REGISTERED.".
+004510         10 FILLER           PIC X(08) VALUE "NAIS-NUM".
+004520         10 FILLER           PIC X(60)
+004530             VALUE "ERREUR, DATE DE NAISSANCE NON NUMERIQUE.".
+004540         10 FILLER           PIC X(60)
+004550             VALUE "ERROR, DATE OF BIRTH IS NOT NUMERIC.".
+004600     05 TABLE-MESSAGES REDEFINES MSG-LIBELLES-INITIAUX.
+004700         10 MSG-ENTREE       OCCURS 5 TIMES
+004800                             INDEXED BY IDX-MESSAGE.
+004900             15 MSG-CODE         PIC X(08).
+005000             15 MSG-TEXTE-FR     PIC X(60).
+005100             15 MSG-TEXTE-EN     PIC X(60).
