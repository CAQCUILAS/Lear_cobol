@@ -0,0 +1,49 @@
+000100*----------------------------------------------------------------
+000200* RCMAITRE - STRUCTURE DE L'ENREGISTREMENT DU FICHIER MAITRE DES
+000300*            CITOYENS, COMMUNE A TOUS LES PROGRAMMES QUI LISENT
+000400*            OU ECRIVENT CE FICHIER (DEMANDE-NOM, NOM-AGE,
+000500*            IDENTITE, CHARGEMENT-LOT, MAJ-DOSSIER,
+000600*            LISTE-CITOYENS, RAPPORT-DEMO).
+000700*
+000800* A INCLURE SOUS LE NIVEAU 01 DE L'ENREGISTREMENT DE LA FD DU
+000900* FICHIER MAITRE, PAR EXEMPLE :
+001000*
+001100*     FD  FICHIER-MAITRE
+001200*         LABEL RECORDS ARE STANDARD.
+001300*     01  ENR-MAITRE.
+001400*         COPY RCMAITRE.
+001500*
+001600* LES PROGRAMMES QUI NE COLLECTENT PAS LA DATE DE NAISSANCE
+001700* INITIALISENT MF-DATE-NAISSANCE A ZERO, COMME ILS LE FONT DEJA
+001800* POUR MF-AGE QUAND L'AGE N'EST PAS SAISI.
+001900*
+002000* LES PROGRAMMES QUI NE COLLECTENT PAS LE SEXE OU L'ADRESSE LES
+002010* INITIALISENT A BLANC, COMME POUR MF-DATE-NAISSANCE. MF-ID-CITOYEN
+002020* EST ATTRIBUE PAR LE COMPTEUR COMMUN DECRIT DANS RCCOMPTEUR.
+002030*
+002040* HISTORIQUE DES MODIFICATIONS
+002100* DATE       AUTEUR  DESCRIPTION
+002200* ---------- ------- ---------------------------------------------
+002300* 2026-08-08 SI      CREATION - FACTORISATION DE L'ENREGISTREMENT
+002400*                    DU FICHIER MAITRE JUSQUE LA RETYPE DANS
+002500*                    CHAQUE PROGRAMME, A L'OCCASION DE L'AJOUT DE
+002600*                    LA DATE DE NAISSANCE NECESSAIRE AU RECALCUL
+002700*                    NOCTURNE DE L'AGE.
+002710* 2026-08-08 SI      AJOUT DE MF-ID-CITOYEN (IDENTIFIANT UNIQUE DU
+002720*                    REGISTRANT), MF-SEXE ET MF-ADRESSE, POUR
+002730*                    DISTINGUER DEUX REGISTRANTS DE MEME NOM ET
+002740*                    MEME PRENOM.
+002800*----------------------------------------------------------------
+002900     05 MF-CLE.
+003000         10 MF-NOM               PIC X(20).
+003100         10 MF-PRENOM            PIC X(20).
+003150     05 MF-ID-CITOYEN            PIC 9(09).
+003200     05 MF-AGE                   PIC 9(03).
+003300     05 MF-DATE-NAISSANCE.
+003400         10 MF-AN-NAISSANCE      PIC 9(04).
+003500         10 MF-MOIS-NAISSANCE    PIC 9(02).
+003600         10 MF-JOUR-NAISSANCE    PIC 9(02).
+003700     05 MF-SEXE                  PIC X(01).
+003710         88 MF-SEXE-MASCULIN     VALUE "H".
+003720         88 MF-SEXE-FEMININ      VALUE "F".
+003730     05 MF-ADRESSE               PIC X(30).
