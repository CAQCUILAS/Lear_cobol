@@ -0,0 +1,32 @@
+000100*----------------------------------------------------------------
+000200* RCJOURNAL - STRUCTURE D'UNE LIGNE DU JOURNAL D'AUDIT DU FICHIER
+000300*             MAITRE DES CITOYENS. UNE LIGNE EST ECRITE POUR
+000400*             CHAQUE AJOUT (SAISIE/CHARGEMENT) ET CHAQUE
+000500*             MODIFICATION (CORRECTION) D'UN DOSSIER, AVEC
+000600*             L'HORODATAGE ET L'AGE AVANT/APRES, DE SORTE QU'ON
+000700*             PUISSE RETROUVER L'HISTORIQUE D'UN DOSSIER EN CAS
+000800*             DE CONTESTATION PAR LE CITOYEN.
+000900*
+001000* A INCLURE SOUS UN NIVEAU 01 (OU SUPERIEUR) DEFINI PAR LE
+001100* PROGRAMME APPELANT, PAR EXEMPLE :
+001200*
+001300*     01  ENR-JOURNAL.
+001400*         COPY RCJOURNAL.
+001500*
+001600* POUR UN AJOUT, JN-AGE-AVANT EST LAISSE A ZERO (PAS DE VALEUR
+001700* ANTERIEURE).
+001800*
+001900* HISTORIQUE DES MODIFICATIONS
+002000* DATE       AUTEUR  DESCRIPTION
+002100* ---------- ------- ---------------------------------------------
+002200* 2026-08-08 SI      CREATION - JOURNAL D'AUDIT DES AJOUTS ET DES
+002300*                    MODIFICATIONS AU FICHIER MAITRE.
+002400*----------------------------------------------------------------
+002500     05 JN-DATE-HEURE            PIC X(14).
+002600     05 JN-ACTION                PIC X(05).
+002700         88 JN-EST-AJOUT         VALUE "AJOUT".
+002800         88 JN-EST-MODIF         VALUE "MODIF".
+002900     05 JN-NOM                   PIC X(20).
+003000     05 JN-PRENOM                PIC X(20).
+003100     05 JN-AGE-AVANT             PIC 9(03).
+003200     05 JN-AGE-APRES             PIC 9(03).
