@@ -0,0 +1,29 @@
+000100*----------------------------------------------------------------
+000200* RCIDENT - STRUCTURE NOM / PRENOM COMMUNE A TOUS LES PROGRAMMES
+000300*           DE SAISIE DES CITOYENS (NOM-AGE, VERIFAGE, IDENTITE)
+000400*           ET AU FICHIER MAITRE DES CITOYENS.
+000500*
+000600* A INCLURE SOUS UN NIVEAU 01 (OU SUPERIEUR) DEFINI PAR LE
+000700* PROGRAMME APPELANT, PAR EXEMPLE :
+000800*
+000900*     01  IDENTITE.
+001000*         COPY RCIDENT.
+001100*
+001200* HISTORIQUE DES MODIFICATIONS
+001300* DATE       AUTEUR  DESCRIPTION
+001400* ---------- ------- ---------------------------------------------
+001500* 2026-08-08 SI      CREATION - FACTORISATION DU GROUPE NOM/PRENOM
+001600*                    JUSQUE LA RETYPE DANS NOM-AGE, VERIFAGE ET
+001700*                    IDENTITE.
+001710* 2026-08-08 SI      AJOUT DU SEXE ET DE L'ADRESSE.
+001750* 2026-08-08 SI      RETRAIT DE ID-CITOYEN, JAMAIS ALIMENTE NI LU -
+001760*                    L'IDENTIFIANT ATTRIBUE PAR LE COMPTEUR COMMUN
+001770*                    (RCCOMPTEUR) EST DEPOSE DIRECTEMENT DANS
+001780*                    MF-ID-CITOYEN DU FICHIER MAITRE.
+001800*----------------------------------------------------------------
+001900     05 NOM                      PIC X(20).
+002000     05 PRENOM                   PIC X(20).
+002010     05 SEXE                     PIC X(01).
+002020         88 SEXE-MASCULIN        VALUE "H".
+002030         88 SEXE-FEMININ         VALUE "F".
+002040     05 ADRESSE                  PIC X(30).
