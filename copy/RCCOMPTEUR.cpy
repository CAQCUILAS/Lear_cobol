@@ -0,0 +1,28 @@
+000100*----------------------------------------------------------------
+000200* RCCOMPTEUR - STRUCTURE DU FICHIER COMPTEUR-ID (ASSIGN "IDCTRL"),
+000300*              QUI CONSERVE LE DERNIER IDENTIFIANT UNIQUE ATTRIBUE
+000400*              A UN CITOYEN, COMMUN A TOUS LES PROGRAMMES QUI
+000500*              AJOUTENT DES DOSSIERS AU FICHIER MAITRE
+000600*              (DEMANDE-NOM, NOM-AGE, IDENTITE, CHARGEMENT-LOT).
+000700*
+000800* A INCLURE SOUS LE NIVEAU 01 DE L'ENREGISTREMENT DE LA FD DU
+000900* FICHIER COMPTEUR-ID, PAR EXEMPLE :
+001000*
+001100*     FD  COMPTEUR-ID
+001200*         LABEL RECORDS ARE STANDARD.
+001300*     01  ENR-COMPTEUR-ID.
+001400*         COPY RCCOMPTEUR.
+001500*
+001600* LE FICHIER EST RELU PUIS ENTIEREMENT REECRIT A CHAQUE
+001700* ATTRIBUTION D'IDENTIFIANT, SUR LE MEME PRINCIPE QUE LE POINT DE
+001800* CONTROLE DE CHARGEMENT-LOT : S'IL N'EXISTE PAS ENCORE, LE
+001900* DERNIER IDENTIFIANT ATTRIBUE EST CONSIDERE COMME ZERO.
+002000*
+002100* HISTORIQUE DES MODIFICATIONS
+002200* DATE       AUTEUR  DESCRIPTION
+002300* ---------- ------- ---------------------------------------------
+002400* 2026-08-08 SI      CREATION - COMPTEUR D'IDENTIFIANTS UNIQUES
+002500*                    POUR DISTINGUER DEUX REGISTRANTS DE MEME NOM
+002600*                    ET MEME PRENOM.
+002700*----------------------------------------------------------------
+002800     05 CI-DERNIER-ID            PIC 9(09).
