@@ -1,21 +1,329 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. NOM-AGE.
-        
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 AGE PIC 9(2).
-        01 IDENTITE.
-            02 NOM PIC A(20).
-            02 PRENOM PIC A(20).
-            
-        
-        PROCEDURE DIVISION.
-            DISPLAY "Entrez votre nom".
-            ACCEPT NOM.
-            DISPLAY "Entrez votre pr√©nom".
-            ACCEPT PRENOM.
-            DISPLAY "Entrez votre age".
-            ACCEPT AGE.
-            DISPLAY "Bonjour "PRENOM" age de "AGE"".  
-            DISPLAY "Tu te nommes aussi"NOM": Bienvenu(e)".
-            STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     NOM-AGE.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2024-01-15.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HISTORIQUE DES MODIFICATIONS
+000900*----------------------------------------------------------------
+001000* DATE       AUTEUR  DESCRIPTION
+001100* ---------- ------- ---------------------------------------------
+001200* 2024-01-15 SI      CREATION - SAISIE NOM/PRENOM/AGE ET DISPLAY.
+001300* 2026-08-08 SI      AJOUT DE LA VALIDATION DE L'AGE (NUMERIQUE ET
+001400*                    PLAGE 1 A 99) AVEC RE-SAISIE EN BOUCLE, COMME
+001500*                    DANS VERIFAGE/BOUCLE.
+001510* 2026-08-08 SI      LE GROUPE NOM/PRENOM EST DESORMAIS FACTORISE
+001520*                    DANS LE COPY RCIDENT, COMMUN A VERIFAGE ET
+001530*                    IDENTITE.
+001540* 2026-08-08 SI      L'IDENTITE SAISIE EST DESORMAIS ENREGISTREE
+001550*                    DANS LE FICHIER MAITRE COMMUN, AVEC CONTROLE
+001560*                    DE DOUBLON PAR NOM+PRENOM AVANT L'ECRITURE,
+001570*                    COMME POUR DEMANDE-NOM ET IDENTITE.
+001580* 2026-08-08 SI      CORRECTION DU LIBELLE "PRENOM" QUI CONTENAIT UN
+001590*                    ACCENT MAL CODE (AFFICHAGE ILLISIBLE SUR CERTAINS
+001600*                    TERMINAUX) - LES LIBELLES RESTENT SANS ACCENT,
+001610*                    COMME PARTOUT AILLEURS DANS CE PROGRAMME ; LE
+001620*                    CHAMP PRENOM LUI-MEME EST EN PIC X ET ACCEPTE
+001630*                    SANS PROBLEME UN PRENOM ACCENTUE SAISI PAR
+001640*                    L'UTILISATEUR.
+001645* 2026-08-08 SI      CHAQUE AJOUT AU FICHIER MAITRE EST DESORMAIS
+001646*                    JOURNALISE DANS LE JOURNAL D'AUDIT COMMUN.
+001647* 2026-08-08 SI      AJOUT DE LA SAISIE DU SEXE ET DE L'ADRESSE, ET
+001648*                    DE L'ATTRIBUTION D'UN IDENTIFIANT UNIQUE PAR LE
+001649*                    COMPTEUR COMMUN, POUR DISTINGUER DEUX
+001650*                    REGISTRANTS DE MEME NOM ET MEME PRENOM.
+001652* 2026-08-08 SI      LE FICHIER MAITRE EST DESORMAIS INDEXE SUR
+001654*                    MF-ID-CITOYEN, NOM+PRENOM DEVENANT UNE CLE
+001656*                    ALTERNATIVE AVEC DOUBLONS ; LE CONTROLE DE
+001658*                    DOUBLON PAR NOM+PRENOM EST CONSERVE EN LE
+001659*                    PRECISANT EXPLICITEMENT PAR KEY IS MF-CLE.
+001661* 2026-08-08 SI      LES ACCEPT/DISPLAY BRUTS SONT REMPLACES PAR UN
+001662*                    ECRAN DE SAISIE (SCREEN SECTION) AVEC LIBELLES
+001663*                    DE CHAMP ET PF3 POUR ANNULER LA SAISIE.
+001664* 2026-08-08 SI      LES MESSAGES DE VALIDATION DE L'AGE SONT
+001665*                    DESORMAIS EXTERNALISES DANS LE COPY RCMESSAGE
+001666*                    (FR/EN), SELECTIONNES PAR LANGUE-SITE.
+001667* 2026-08-08 SI      UN NOM OU UN PRENOM VIDE (TOUT EN ESPACES) EST
+001668*                    DESORMAIS REJETE AVEC RESAISIE DE L'ECRAN,
+001669*                    AU LIEU D'ETRE ENREGISTRE TEL QUEL.
+001670* 2026-08-08 SI      AGE ELARGI A PIC 9(03) ET PLAGE PORTEE A 120,
+001671*                    COMME DANS BOUCLE/VERIFAGE ET IDENTITE, AU LIEU
+001672*                    DE PLAFONNER A 99.
+001673* 2026-08-08 SI      LE MESSAGE DE DOUBLON EST DESORMAIS AFFICHE
+001674*                    PAR LE COPY RCMESSAGE (CODE DOUBLON), COMME
+001675*                    DANS DEMANDE-NOM, AU LIEU D'UN DISPLAY FRANCAIS
+001676*                    CODE EN DUR.
+001660*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.    IBM-370.
+002000 OBJECT-COMPUTER.    IBM-370.
+002050 SPECIAL-NAMES.
+002060     CRT STATUS IS TOUCHE-FONCTION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT FICHIER-MAITRE ASSIGN TO "MAITRE"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS DYNAMIC
+002600         RECORD KEY IS MF-ID-CITOYEN
+002610         ALTERNATE RECORD KEY IS MF-CLE WITH DUPLICATES
+002700         FILE STATUS IS MF-STATUT.
+002750     SELECT JOURNAL ASSIGN TO "JOURNAL"
+002760         ORGANIZATION IS LINE SEQUENTIAL
+002770         FILE STATUS IS JN-STATUT.
+002780     SELECT COMPTEUR-ID ASSIGN TO "IDCTRL"
+002790         ORGANIZATION IS LINE SEQUENTIAL
+002795         FILE STATUS IS CI-STATUT.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  FICHIER-MAITRE
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  ENR-MAITRE.
+003250     COPY RCMAITRE.
+003300 FD  JOURNAL
+003310     LABEL RECORDS ARE STANDARD.
+003320 01  ENR-JOURNAL.
+003330     COPY RCJOURNAL.
+003340 FD  COMPTEUR-ID
+003350     LABEL RECORDS ARE STANDARD.
+003360 01  ENR-COMPTEUR-ID.
+003370     COPY RCCOMPTEUR.
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------------
+003900* ZONES DE TRAVAIL
+004000*----------------------------------------------------------------
+004100 01  AGE                         PIC 9(03).
+004150 01  AGE-MINIMUM                 PIC 9(03) VALUE 1.
+004160 01  AGE-MAXIMUM                 PIC 9(03) VALUE 120.
+004200 01  AGE-VALIDE                  PIC X(01) VALUE "N".
+004300     88 AGE-EST-VALIDE           VALUE "O".
+004400 01  MF-STATUT                   PIC X(02).
+004450     88 MF-OK                    VALUE "00".
+004460 01  JN-STATUT                   PIC X(02).
+004470 01  CI-STATUT                   PIC X(02).
+004480     88 CI-OK                    VALUE "00".
+004490 01  TOUCHE-FONCTION             PIC 9(04).
+004492     88 TOUCHE-PF3               VALUE 1003.
+004494 01  ABANDON-DEMANDE             PIC X(01) VALUE "N".
+004496     88 SAISIE-ABANDONNEE        VALUE "O".
+004495 01  NOM-VALIDE                  PIC X(01) VALUE "N".
+004496     88 NOM-EST-VALIDE           VALUE "O".
+004497 01  LANGUE-SITE                 PIC X(02) VALUE "FR".
+004498     88 LANGUE-ANGLAISE          VALUE "EN".
+004499 01  MSG-CODE-RECHERCHE          PIC X(08).
+004500 01  MESSAGES-VALIDATION.
+004501     COPY RCMESSAGE.
+004600 01  IDENTITE.
+004700     COPY RCIDENT.
+004710 SCREEN SECTION.
+004711*----------------------------------------------------------------
+004712* ECRAN-SAISIE : SAISIE DU NOM, DU PRENOM, DU SEXE, DE L'ADRESSE
+004713*                ET DE L'AGE
+004714*----------------------------------------------------------------
+004715 01  ECRAN-SAISIE.
+004716     05 BLANK SCREEN.
+004717     05 LINE 01 COL 01 VALUE "NOM-AGE - NOUVELLE SAISIE".
+004718     05 LINE 03 COL 01 VALUE "NOM         :".
+004719     05 LINE 03 COL 16 PIC X(20) USING NOM.
+004720     05 LINE 04 COL 01 VALUE "PRENOM      :".
+004721     05 LINE 04 COL 16 PIC X(20) USING PRENOM.
+004722     05 LINE 05 COL 01 VALUE "SEXE (H/F)  :".
+004723     05 LINE 05 COL 16 PIC X(01) USING SEXE.
+004724     05 LINE 06 COL 01 VALUE "ADRESSE     :".
+004725     05 LINE 06 COL 16 PIC X(30) USING ADRESSE.
+004726     05 LINE 07 COL 01 VALUE "AGE         :".
+004727     05 LINE 07 COL 16 PIC 9(03) USING AGE.
+004728     05 LINE 09 COL 01 VALUE "ENTER=VALIDER   PF3=ANNULER".
+004800 PROCEDURE DIVISION.
+004900*================================================================
+005000* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+005100*================================================================
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALISATION
+005400         THRU 1000-INITIALISATION-EXIT.
+005500     PERFORM 2000-SAISIE-IDENTITE
+005600         THRU 2000-SAISIE-IDENTITE-EXIT
+005605         UNTIL NOM-EST-VALIDE.
+005610     IF NOT SAISIE-ABANDONNEE
+005700         PERFORM 3000-SAISIE-AGE
+005800             THRU 3000-SAISIE-AGE-EXIT
+005900             UNTIL AGE-EST-VALIDE
+005910         IF NOT SAISIE-ABANDONNEE
+006000             PERFORM 4000-ENREGISTRER
+006100                 THRU 4000-ENREGISTRER-EXIT
+006200             PERFORM 5000-AFFICHER
+006300                 THRU 5000-AFFICHER-EXIT
+006310         END-IF
+006320     END-IF.
+006400     PERFORM 9999-TERMINER
+006500         THRU 9999-TERMINER-EXIT.
+006600     STOP RUN.
+006700*----------------------------------------------------------------
+006800* 1000-INITIALISATION : OUVERTURE DU FICHIER MAITRE
+006900*----------------------------------------------------------------
+007000 1000-INITIALISATION.
+007100     OPEN I-O FICHIER-MAITRE.
+007200     IF NOT MF-OK
+007300         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER MAITRE - "
+007400             "CODE " MF-STATUT
+007500         MOVE 16 TO RETURN-CODE
+007600         STOP RUN
+007700     END-IF.
+007710     OPEN EXTEND JOURNAL.
+007720     IF JN-STATUT = "35"
+007730         OPEN OUTPUT JOURNAL
+007740     END-IF.
+007800 1000-INITIALISATION-EXIT.
+007900     EXIT.
+008000*----------------------------------------------------------------
+008100* 2000-SAISIE-IDENTITE : SAISIE DU NOM ET DU PRENOM
+008200*----------------------------------------------------------------
+008300 2000-SAISIE-IDENTITE.
+008400     MOVE SPACES TO NOM.
+008500     MOVE SPACES TO PRENOM.
+008600     DISPLAY ECRAN-SAISIE.
+008700     ACCEPT ECRAN-SAISIE.
+008710     IF TOUCHE-PF3
+008720         MOVE "O" TO ABANDON-DEMANDE
+008725         MOVE "O" TO NOM-VALIDE
+008726         GO TO 2000-SAISIE-IDENTITE-EXIT
+008730     END-IF.
+008740     IF NOM = SPACES OR PRENOM = SPACES
+008750         MOVE "NOM-VID" TO MSG-CODE-RECHERCHE
+008760         PERFORM 9000-AFFICHER-MESSAGE
+008770             THRU 9000-AFFICHER-MESSAGE-EXIT
+008780         GO TO 2000-SAISIE-IDENTITE-EXIT
+008790     END-IF.
+008795     MOVE "O" TO NOM-VALIDE.
+008800 2000-SAISIE-IDENTITE-EXIT.
+008900     EXIT.
+009000*----------------------------------------------------------------
+009100* 3000-SAISIE-AGE : CONTROLE NUMERIQUE ET CONTROLE DE PLAGE
+009150*                   (1 A 120) DE L'AGE SAISI A L'ECRAN ; EN CAS
+009160*                   D'ERREUR, L'ECRAN EST REAFFICHE POUR RE-SAISIE
+009170*                   (PF3 ANNULE LA DEMANDE)
+009300*----------------------------------------------------------------
+009400 3000-SAISIE-AGE.
+009700     IF AGE NOT NUMERIC
+009800         MOVE "AGE-NUM" TO MSG-CODE-RECHERCHE
+009805         PERFORM 9000-AFFICHER-MESSAGE
+009806             THRU 9000-AFFICHER-MESSAGE-EXIT
+009810         GO TO 3000-SAISIE-AGE-RESAISIR
+010000     END-IF.
+010100     IF AGE < AGE-MINIMUM OR AGE > AGE-MAXIMUM
+010200         MOVE "AGE-PLG" TO MSG-CODE-RECHERCHE
+010205         PERFORM 9000-AFFICHER-MESSAGE
+010206             THRU 9000-AFFICHER-MESSAGE-EXIT
+010210         GO TO 3000-SAISIE-AGE-RESAISIR
+010300     END-IF.
+010500     MOVE "O" TO AGE-VALIDE.
+010510     GO TO 3000-SAISIE-AGE-EXIT.
+010520 3000-SAISIE-AGE-RESAISIR.
+010530     DISPLAY ECRAN-SAISIE.
+010540     ACCEPT ECRAN-SAISIE.
+010550     IF TOUCHE-PF3
+010560         MOVE "O" TO ABANDON-DEMANDE
+010570         MOVE "O" TO AGE-VALIDE
+010580     END-IF.
+010600 3000-SAISIE-AGE-EXIT.
+010700     EXIT.
+010800*----------------------------------------------------------------
+010900* 4000-ENREGISTRER : CONTROLE DE DOUBLON PAR NOM+PRENOM PUIS
+011000*                    ECRITURE DE L'IDENTITE AU FICHIER MAITRE
+011100*----------------------------------------------------------------
+011200 4000-ENREGISTRER.
+011300     MOVE NOM    TO MF-NOM.
+011400     MOVE PRENOM TO MF-PRENOM.
+011500     READ FICHIER-MAITRE
+011550         KEY IS MF-CLE
+011600         INVALID KEY
+011700             MOVE AGE TO MF-AGE
+011750             MOVE ZERO TO MF-DATE-NAISSANCE
+011760             MOVE SEXE TO MF-SEXE
+011770             MOVE ADRESSE TO MF-ADRESSE
+011780             PERFORM 4200-ATTRIBUER-ID
+011790                 THRU 4200-ATTRIBUER-ID-EXIT
+011800             WRITE ENR-MAITRE
+011900                 INVALID KEY
+012000                     DISPLAY "ERREUR D'ECRITURE AU FICHIER MAITRE"
+012050                 NOT INVALID KEY
+012060                     PERFORM 4500-JOURNALISER
+012070                         THRU 4500-JOURNALISER-EXIT
+012100             END-WRITE
+012200         NOT INVALID KEY
+012300             MOVE "DOUBLON" TO MSG-CODE-RECHERCHE
+012350             PERFORM 9000-AFFICHER-MESSAGE
+012360                 THRU 9000-AFFICHER-MESSAGE-EXIT
+012500     END-READ.
+012600 4000-ENREGISTRER-EXIT.
+012700     EXIT.
+012710*----------------------------------------------------------------
+012720* 4200-ATTRIBUER-ID : ATTRIBUTION D'UN IDENTIFIANT UNIQUE AU
+012730*                     NOUVEAU DOSSIER A PARTIR DU COMPTEUR COMMUN
+012740*----------------------------------------------------------------
+012741 4200-ATTRIBUER-ID.
+012742     OPEN INPUT COMPTEUR-ID.
+012743     IF CI-OK
+012744         READ COMPTEUR-ID
+012745             AT END
+012746                 MOVE ZERO TO CI-DERNIER-ID
+012747         END-READ
+012748         CLOSE COMPTEUR-ID
+012749     ELSE
+012751         MOVE ZERO TO CI-DERNIER-ID
+012752     END-IF.
+012753     ADD 1 TO CI-DERNIER-ID.
+012754     MOVE CI-DERNIER-ID TO MF-ID-CITOYEN.
+012755     OPEN OUTPUT COMPTEUR-ID.
+012756     WRITE ENR-COMPTEUR-ID.
+012757     CLOSE COMPTEUR-ID.
+012758 4200-ATTRIBUER-ID-EXIT.
+012759     EXIT.
+012750*----------------------------------------------------------------
+012760* 4500-JOURNALISER : ECRITURE D'UNE LIGNE D'AUDIT POUR L'AJOUT
+012770*----------------------------------------------------------------
+012780 4500-JOURNALISER.
+012790     MOVE FUNCTION CURRENT-DATE(1:14) TO JN-DATE-HEURE.
+012800     MOVE "AJOUT"          TO JN-ACTION.
+012810     MOVE MF-NOM           TO JN-NOM.
+012820     MOVE MF-PRENOM        TO JN-PRENOM.
+012830     MOVE ZERO             TO JN-AGE-AVANT.
+012840     MOVE MF-AGE           TO JN-AGE-APRES.
+012850     WRITE ENR-JOURNAL.
+012860 4500-JOURNALISER-EXIT.
+012870     EXIT.
+012880*----------------------------------------------------------------
+012900* 5000-AFFICHER : MESSAGE DE BIENVENUE
+013000*----------------------------------------------------------------
+013100 5000-AFFICHER.
+013200     DISPLAY "Bonjour " PRENOM " age de " AGE.
+013300     DISPLAY "Tu te nommes aussi " NOM " : Bienvenu(e)".
+013400 5000-AFFICHER-EXIT.
+013500     EXIT.
+013510*----------------------------------------------------------------
+013520* 9000-AFFICHER-MESSAGE : RECHERCHE ET AFFICHAGE DU MESSAGE DE
+013530*                         VALIDATION CORRESPONDANT A
+013540*                         MSG-CODE-RECHERCHE, DANS LA LANGUE DU
+013550*                         SITE (LANGUE-SITE)
+013560*----------------------------------------------------------------
+013570 9000-AFFICHER-MESSAGE.
+013580     SET IDX-MESSAGE TO 1.
+013590     SEARCH MSG-ENTREE
+013600         WHEN MSG-CODE(IDX-MESSAGE) = MSG-CODE-RECHERCHE
+013610             IF LANGUE-ANGLAISE
+013620                 DISPLAY MSG-TEXTE-EN(IDX-MESSAGE)
+013630             ELSE
+013640                 DISPLAY MSG-TEXTE-FR(IDX-MESSAGE)
+013650             END-IF
+013660     END-SEARCH.
+013670 9000-AFFICHER-MESSAGE-EXIT.
+013680     EXIT.
+013600*----------------------------------------------------------------
+013700* 9999-TERMINER : FERMETURE DES FICHIERS
+013800*----------------------------------------------------------------
+013900 9999-TERMINER.
+014000     CLOSE FICHIER-MAITRE.
+014050     CLOSE JOURNAL.
+014100 9999-TERMINER-EXIT.
+014200     EXIT.
