@@ -1,23 +1,88 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AGE-VALIDATION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 AGE PIC 9(2).
-       01 AGE-VALIDE PIC X VALUE "N".
-
-       PROCEDURE DIVISION.
-       PERFORM UNTIL AGE-VALIDE = "O"
-           DISPLAY "Entrez votre âge (2 chiffres) : "
-           ACCEPT AGE
-           IF AGE NUMERIC
-               MOVE "O" TO AGE-VALIDE
-           ELSE
-               DISPLAY "Erreur Veuillez entrer un valide (2 chiffres)."
-           END-IF    
-       END-PERFORM
-       
-
-            DISPLAY "Merci Votre âge est " AGE ".".
-       STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     AGE-VALIDATION.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2024-01-20.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HISTORIQUE DES MODIFICATIONS
+000900*----------------------------------------------------------------
+001000* DATE       AUTEUR  DESCRIPTION
+001100* ---------- ------- ---------------------------------------------
+001200* 2024-01-20 SI      CREATION - BOUCLE DE SAISIE DE L'AGE AVEC
+001300*                    CONTROLE NUMERIQUE UNIQUEMENT.
+001400* 2026-08-08 SI      AJOUT D'UN CONTROLE DE PLAGE (1 A 120) AVEC UN
+001500*                    MESSAGE DISTINCT DE L'ERREUR "NON NUMERIQUE".
+001510* 2026-08-08 SI      AGE ELARGI A PIC 9(03) - UN CHAMP A DEUX
+001511*                    CHIFFRES NE POUVAIT PAS RECEVOIR UN AGE ALLANT
+001512*                    JUSQU'A LA BORNE DE 120 DEJA EN VIGUEUR.
+001550* 2026-08-08 SI      LES MESSAGES DE VALIDATION DE L'AGE SONT
+001560*                    DESORMAIS EXTERNALISES DANS LE COPY RCMESSAGE
+001570*                    (FR/EN), SELECTIONNES PAR LANGUE-SITE.
+001580* 2026-08-08 SI      LIBELLE DE SAISIE CORRIGE (3 CHIFFRES, PAS 2)
+001590*                    POUR REFLETER L'ELARGISSEMENT DE AGE.
+001600*----------------------------------------------------------------
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900*----------------------------------------------------------------
+002000* ZONES DE TRAVAIL
+002100*----------------------------------------------------------------
+002200 01  AGE                         PIC 9(03).
+002300 01  AGE-MINIMUM                 PIC 9(03) VALUE 1.
+002400 01  AGE-MAXIMUM                 PIC 9(03) VALUE 120.
+002500 01  AGE-VALIDE                  PIC X(01) VALUE "N".
+002600     88 AGE-EST-VALIDE           VALUE "O".
+002610 01  LANGUE-SITE                 PIC X(02) VALUE "FR".
+002620     88 LANGUE-ANGLAISE          VALUE "EN".
+002630 01  MSG-CODE-RECHERCHE          PIC X(08).
+002640 01  MESSAGES-VALIDATION.
+002650     COPY RCMESSAGE.
+002700 PROCEDURE DIVISION.
+002800*================================================================
+002900* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+003000*================================================================
+003100 0000-MAINLINE.
+003200     PERFORM 1000-SAISIE-AGE
+003300         THRU 1000-SAISIE-AGE-EXIT
+003400         UNTIL AGE-EST-VALIDE.
+003500     DISPLAY "Merci Votre âge est " AGE ".".
+003600     STOP RUN.
+003700*----------------------------------------------------------------
+003800* 1000-SAISIE-AGE : SAISIE ET CONTROLE DE L'AGE - UN MESSAGE
+003900*                   DISTINCT SELON QUE L'AGE N'EST PAS NUMERIQUE
+004000*                   OU QU'IL EST HORS PLAGE (1 A 120)
+004100*----------------------------------------------------------------
+004200 1000-SAISIE-AGE.
+004300     DISPLAY "Entrez votre âge (3 chiffres) : "
+004400     ACCEPT AGE.
+004500     IF AGE NOT NUMERIC
+004510         MOVE "AGE-NUM" TO MSG-CODE-RECHERCHE
+004520         PERFORM 9000-AFFICHER-MESSAGE
+004530             THRU 9000-AFFICHER-MESSAGE-EXIT
+004700         GO TO 1000-SAISIE-AGE-EXIT
+004800     END-IF.
+004900     IF AGE < AGE-MINIMUM OR AGE > AGE-MAXIMUM
+004910         MOVE "AGE-PLG" TO MSG-CODE-RECHERCHE
+004920         PERFORM 9000-AFFICHER-MESSAGE
+004930             THRU 9000-AFFICHER-MESSAGE-EXIT
+005200         GO TO 1000-SAISIE-AGE-EXIT
+005300     END-IF.
+005400     MOVE "O" TO AGE-VALIDE.
+005500 1000-SAISIE-AGE-EXIT.
+005600     EXIT.
+005610*----------------------------------------------------------------
+005620* 9000-AFFICHER-MESSAGE : RECHERCHE ET AFFICHAGE D'UN MESSAGE DE
+005630*                         VALIDATION DANS LA LANGUE DU SITE
+005640*----------------------------------------------------------------
+005650 9000-AFFICHER-MESSAGE.
+005660     SET IDX-MESSAGE TO 1.
+005670     SEARCH MSG-ENTREE
+005680         WHEN MSG-CODE(IDX-MESSAGE) = MSG-CODE-RECHERCHE
+005690             IF LANGUE-ANGLAISE
+005700                 DISPLAY MSG-TEXTE-EN(IDX-MESSAGE)
+005710             ELSE
+005720                 DISPLAY MSG-TEXTE-FR(IDX-MESSAGE)
+005730             END-IF
+005740     END-SEARCH.
+005750 9000-AFFICHER-MESSAGE-EXIT.
+005760     EXIT.
