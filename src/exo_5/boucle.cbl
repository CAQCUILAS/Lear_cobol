@@ -1,31 +1,96 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. verifAge.
-        
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 AGE PIC 9(2).
-        01 AGE-VALIDE PIC X VALUE "N".  *> Indicateur pour vérifier l'âge
-        01 IDENTITE.
-            02 NOM PIC A(20).
-            02 PRENOM PIC A(20).
-            
-        PROCEDURE DIVISION.
-            DISPLAY "Entrez votre nom : ".
-            ACCEPT NOM.
-            
-            PERFORM UNTIL AGE-VALIDE = "O"
-                DISPLAY "Entrez votre âge (2 chiffres) : "
-                ACCEPT AGE
-            
-                IF AGE NUMERIC
-                    MOVE "O" TO AGE-VALIDE
-                ELSE
-                    DISPLAY "Erreur Veuillez âge valide (2 chiffres)."
-                END-IF
-            END-PERFORM.
-
-        DISPLAY "Age de " AGE " ans.".
-        DISPLAY "Tu te nommes aussi " NOM " : Bienvenu(e).".
-       
-        STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     verifAge.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2024-01-20.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HISTORIQUE DES MODIFICATIONS
+000900*----------------------------------------------------------------
+001000* DATE       AUTEUR  DESCRIPTION
+001100* ---------- ------- ---------------------------------------------
+001200* 2024-01-20 SI      CREATION - BOUCLE DE SAISIE DE L'AGE AVEC
+001300*                    CONTROLE NUMERIQUE UNIQUEMENT.
+001400* 2026-08-08 SI      AJOUT D'UN CONTROLE DE PLAGE (1 A 120) AVEC UN
+001500*                    MESSAGE DISTINCT DE L'ERREUR "NON NUMERIQUE".
+001510* 2026-08-08 SI      AGE ELARGI A PIC 9(03) - UN CHAMP A DEUX
+001511*                    CHIFFRES NE POUVAIT PAS RECEVOIR UN AGE ALLANT
+001512*                    JUSQU'A LA BORNE DE 120 DEJA EN VIGUEUR.
+001510* 2026-08-08 SI      LE GROUPE NOM/PRENOM EST DESORMAIS FACTORISE
+001520*                    DANS LE COPY RCIDENT, COMMUN A NOM-AGE ET
+001530*                    IDENTITE.
+001540* 2026-08-08 SI      LES MESSAGES DE VALIDATION DE L'AGE SONT
+001550*                    DESORMAIS EXTERNALISES DANS LE COPY RCMESSAGE
+001560*                    (FR/EN), SELECTIONNES PAR LANGUE-SITE.
+001570* 2026-08-08 SI      LIBELLE DE SAISIE CORRIGE (3 CHIFFRES, PAS 2)
+001580*                    POUR REFLETER L'ELARGISSEMENT DE AGE.
+001600*----------------------------------------------------------------
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900*----------------------------------------------------------------
+002000* ZONES DE TRAVAIL
+002100*----------------------------------------------------------------
+002200 01  AGE                         PIC 9(03).
+002300 01  AGE-MINIMUM                 PIC 9(03) VALUE 1.
+002400 01  AGE-MAXIMUM                 PIC 9(03) VALUE 120.
+002500 01  AGE-VALIDE                  PIC X(01) VALUE "N".
+002600     88 AGE-EST-VALIDE           VALUE "O".
+002610 01  LANGUE-SITE                 PIC X(02) VALUE "FR".
+002620     88 LANGUE-ANGLAISE          VALUE "EN".
+002630 01  MSG-CODE-RECHERCHE          PIC X(08).
+002640 01  MESSAGES-VALIDATION.
+002650     COPY RCMESSAGE.
+002700 01  IDENTITE.
+002800     COPY RCIDENT.
+003000 PROCEDURE DIVISION.
+003100*================================================================
+003200* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+003300*================================================================
+003400 0000-MAINLINE.
+003500     DISPLAY "Entrez votre nom : ".
+003600     ACCEPT NOM.
+003700     PERFORM 1000-SAISIE-AGE
+003800         THRU 1000-SAISIE-AGE-EXIT
+003900         UNTIL AGE-EST-VALIDE.
+004000     DISPLAY "Age de " AGE " ans.".
+004100     DISPLAY "Tu te nommes aussi " NOM " : Bienvenu(e).".
+004200     STOP RUN.
+004300*----------------------------------------------------------------
+004400* 1000-SAISIE-AGE : SAISIE ET CONTROLE DE L'AGE - UN MESSAGE
+004500*                   DISTINCT SELON QUE L'AGE N'EST PAS NUMERIQUE
+004600*                   OU QU'IL EST HORS PLAGE (1 A 120)
+004700*----------------------------------------------------------------
+004800 1000-SAISIE-AGE.
+004900     DISPLAY "Entrez votre âge (3 chiffres) : "
+005000     ACCEPT AGE.
+005100     IF AGE NOT NUMERIC
+005110         MOVE "AGE-NUM" TO MSG-CODE-RECHERCHE
+005120         PERFORM 9000-AFFICHER-MESSAGE
+005130             THRU 9000-AFFICHER-MESSAGE-EXIT
+005300         GO TO 1000-SAISIE-AGE-EXIT
+005400     END-IF.
+005500     IF AGE < AGE-MINIMUM OR AGE > AGE-MAXIMUM
+005510         MOVE "AGE-PLG" TO MSG-CODE-RECHERCHE
+005520         PERFORM 9000-AFFICHER-MESSAGE
+005530             THRU 9000-AFFICHER-MESSAGE-EXIT
+005800         GO TO 1000-SAISIE-AGE-EXIT
+005900     END-IF.
+006000     MOVE "O" TO AGE-VALIDE.
+006100 1000-SAISIE-AGE-EXIT.
+006200     EXIT.
+006210*----------------------------------------------------------------
+006220* 9000-AFFICHER-MESSAGE : RECHERCHE ET AFFICHAGE D'UN MESSAGE DE
+006230*                         VALIDATION DANS LA LANGUE DU SITE
+006240*----------------------------------------------------------------
+006250 9000-AFFICHER-MESSAGE.
+006260     SET IDX-MESSAGE TO 1.
+006270     SEARCH MSG-ENTREE
+006280         WHEN MSG-CODE(IDX-MESSAGE) = MSG-CODE-RECHERCHE
+006290             IF LANGUE-ANGLAISE
+006300                 DISPLAY MSG-TEXTE-EN(IDX-MESSAGE)
+006310             ELSE
+006320                 DISPLAY MSG-TEXTE-FR(IDX-MESSAGE)
+006330             END-IF
+006340     END-SEARCH.
+006350 9000-AFFICHER-MESSAGE-EXIT.
+006360     EXIT.
