@@ -1,31 +1,409 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IDENTITE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-            01 AGE PIC 9(3).
-            01 AGE-VALIDE PIC X VALUE "N".
-            01 IDENTITE.
-               02 NOM PIC A(20).
-               02 PRENOM PIC A(20).
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTREZ VOTRE NOM".
-           ACCEPT NOM.
-           DISPLAY "ENTREZ VOTRE PRENOM".
-           ACCEPT PRENOM.
-
-           PERFORM UNTIL AGE-VALIDE = "O"
-            DISPLAY "ENTREZ VOTRE AGE"
-            ACCEPT AGE
-            IF AGE NUMERIC
-              MOVE "O" TO AGE-VALIDE
-           ELSE
-              DISPLAY "ERREUR, VEUILLEZ SAISIR UN AGE VALIDE"
-           END-IF
-       END-PERFORM.
-
-         DISPLAY "BIENVENU " NOM " " PRENOM.
-         DISPLAY "VOUS AVEZ " AGE " ans.".
-       STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     IDENTITE.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2024-01-25.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HISTORIQUE DES MODIFICATIONS
+000900*----------------------------------------------------------------
+001000* DATE       AUTEUR  DESCRIPTION
+001100* ---------- ------- ---------------------------------------------
+001200* 2024-01-25 SI      CREATION - SAISIE DE L'IDENTITE COMPLETE AVEC
+001300*                    CONTROLE NUMERIQUE DE L'AGE UNIQUEMENT.
+001400* 2026-08-08 SI      AJOUT D'UN PLAFOND DE PLAGE (1 A 120) - REJET
+001500*                    DE L'AGE ZERO ET DES AGES SUPERIEURS A 120,
+001600*                    ALIGNE SUR VERIFAGE/BOUCLE.
+001610* 2026-08-08 SI      LE GROUPE NOM/PRENOM EST DESORMAIS FACTORISE
+001620*                    DANS LE COPY RCIDENT, COMMUN A NOM-AGE ET
+001630*                    VERIFAGE.
+001640* 2026-08-08 SI      L'IDENTITE SAISIE EST DESORMAIS ENREGISTREE
+001650*                    DANS LE FICHIER MAITRE COMMUN, AVEC CONTROLE
+001660*                    DE DOUBLON PAR NOM+PRENOM AVANT L'ECRITURE,
+001670*                    COMME POUR DEMANDE-NOM.
+001680* 2026-08-08 SI      CHAQUE AJOUT AU FICHIER MAITRE EST DESORMAIS
+001690*                    JOURNALISE DANS LE JOURNAL D'AUDIT COMMUN.
+001692* 2026-08-08 SI      AJOUT DE LA SAISIE DU SEXE ET DE L'ADRESSE, ET
+001694*                    DE L'ATTRIBUTION D'UN IDENTIFIANT UNIQUE PAR LE
+001696*                    COMPTEUR COMMUN, POUR DISTINGUER DEUX
+001698*                    REGISTRANTS DE MEME NOM ET MEME PRENOM.
+001699* 2026-08-08 SI      LE FICHIER MAITRE EST DESORMAIS INDEXE SUR
+001701*                    MF-ID-CITOYEN, NOM+PRENOM DEVENANT UNE CLE
+001703*                    ALTERNATIVE AVEC DOUBLONS ; LE CONTROLE DE
+001705*                    DOUBLON PAR NOM+PRENOM EST CONSERVE EN LE
+001707*                    PRECISANT EXPLICITEMENT PAR KEY IS MF-CLE.
+001709* 2026-08-08 SI      LES ACCEPT/DISPLAY BRUTS SONT REMPLACES PAR UN
+001710*                    ECRAN DE SAISIE/CONSULTATION (SCREEN SECTION)
+001711*                    AVEC LIBELLES DE CHAMP ET NAVIGATION PAR
+001712*                    TOUCHES DE FONCTION (PF3 POUR QUITTER) : LA
+001713*                    RECHERCHE PAR NOM+PRENOM PERMET DESORMAIS DE
+001714*                    CONSULTER UN DOSSIER EXISTANT AU LIEU DE
+001715*                    SIMPLEMENT SIGNALER LE DOUBLON.
+001716* 2026-08-08 SI      LES MESSAGES DE VALIDATION SONT DESORMAIS
+001717*                    EXTERNALISES DANS LE COPY RCMESSAGE (FR/EN),
+001718*                    SELECTIONNES PAR LANGUE-SITE, AU LIEU D'ETRE
+001719*                    DES DISPLAY EN DUR.
+001720* 2026-08-08 SI      UN NOM OU UN PRENOM VIDE (TOUT EN ESPACES) EST
+001721*                    DESORMAIS REJETE AVEC RESAISIE DE L'ECRAN DE
+001722*                    RECHERCHE, AU LIEU D'ETRE RECHERCHE/ENREGISTRE
+001723*                    TEL QUEL.
+001724* 2026-08-08 SI      L'ECRAN DE COMPLEMENT DEMANDE DESORMAIS LA DATE
+001725*                    DE NAISSANCE AU LIEU DE L'AGE : L'AGE EST
+001726*                    CALCULE A PARTIR DE CETTE DATE ET DE LA DATE DU
+001727*                    JOUR (MEME METHODE QUE PREDICTIONDAGE), ET LA
+001728*                    DATE EST PERSISTEE DANS MF-DATE-NAISSANCE POUR
+001729*                    LE RECALCUL NOCTURNE (RECALCUL-AGE) - JUSQU'ICI
+001730*                    AUCUN PROGRAMME NE RENSEIGNAIT CE CHAMP, QUI
+001731*                    RESTAIT TOUJOURS A ZERO.
+001700*----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.    IBM-370.
+002100 OBJECT-COMPUTER.    IBM-370.
+002150 SPECIAL-NAMES.
+002160     CRT STATUS IS TOUCHE-FONCTION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT FICHIER-MAITRE ASSIGN TO "MAITRE"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS MF-ID-CITOYEN
+002710         ALTERNATE RECORD KEY IS MF-CLE WITH DUPLICATES
+002800         FILE STATUS IS MF-STATUT.
+002850     SELECT JOURNAL ASSIGN TO "JOURNAL"
+002860         ORGANIZATION IS LINE SEQUENTIAL
+002870         FILE STATUS IS JN-STATUT.
+002880     SELECT COMPTEUR-ID ASSIGN TO "IDCTRL"
+002890         ORGANIZATION IS LINE SEQUENTIAL
+002895         FILE STATUS IS CI-STATUT.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  FICHIER-MAITRE
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  ENR-MAITRE.
+003350     COPY RCMAITRE.
+003360 FD  JOURNAL
+003370     LABEL RECORDS ARE STANDARD.
+003380 01  ENR-JOURNAL.
+003390     COPY RCJOURNAL.
+003440 FD  COMPTEUR-ID
+003450     LABEL RECORDS ARE STANDARD.
+003460 01  ENR-COMPTEUR-ID.
+003470     COPY RCCOMPTEUR.
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* ZONES DE TRAVAIL
+004100*----------------------------------------------------------------
+004200 01  AGE                         PIC 9(03).
+004300 01  AGE-MINIMUM                 PIC 9(03) VALUE 1.
+004400 01  AGE-MAXIMUM                 PIC 9(03) VALUE 120.
+004500 01  AGE-VALIDE                  PIC X(01) VALUE "N".
+004600     88 AGE-EST-VALIDE           VALUE "O".
+004610 01  AN-NAISSANCE                PIC 9(04).
+004620 01  MOIS-NAISSANCE              PIC 9(02).
+004630 01  JOUR-NAISSANCE              PIC 9(02).
+004640*----------------------------------------------------------------
+004650* ZONES DE CALCUL DE L'AGE A PARTIR DE LA DATE DE NAISSANCE
+004660*----------------------------------------------------------------
+004670 01  DATE-NAISSANCE-AAAAMMJJ     PIC 9(08).
+004680 01  DATE-DU-JOUR-AAAAMMJJ       PIC 9(08).
+004690 01  JOUR-JULIEN-NAISSANCE       PIC 9(09) COMP.
+004700 01  JOUR-JULIEN-AUJOURDHUI      PIC 9(09) COMP.
+004710 01  ECART-EN-JOURS              PIC 9(09) COMP.
+004700 01  MF-STATUT                   PIC X(02).
+004750     88 MF-OK                    VALUE "00".
+004760 01  JN-STATUT                   PIC X(02).
+004770 01  CI-STATUT                   PIC X(02).
+004780     88 CI-OK                    VALUE "00".
+004782 01  LANGUE-SITE                 PIC X(02) VALUE "FR".
+004784     88 LANGUE-ANGLAISE          VALUE "EN".
+004786 01  MSG-CODE-RECHERCHE          PIC X(08).
+004788 01  MESSAGES-VALIDATION.
+004789     COPY RCMESSAGE.
+004790 01  TOUCHE-FONCTION             PIC 9(04).
+004792     88 TOUCHE-PF3               VALUE 1003.
+004794 01  ABANDON-DEMANDE             PIC X(01) VALUE "N".
+004796     88 SAISIE-ABANDONNEE        VALUE "O".
+004798 01  DOSSIER-TROUVE              PIC X(01) VALUE "N".
+004799     88 DOSSIER-EXISTE-DEJA      VALUE "O".
+004801 01  NOM-VALIDE                  PIC X(01) VALUE "N".
+004802     88 NOM-EST-VALIDE           VALUE "O".
+004900 01  IDENTITE.
+005000     COPY RCIDENT.
+005010 SCREEN SECTION.
+005011*----------------------------------------------------------------
+005012* ECRAN-RECHERCHE : SAISIE DU NOM ET DU PRENOM RECHERCHES OU A
+005013*                   ENREGISTRER
+005014*----------------------------------------------------------------
+005015 01  ECRAN-RECHERCHE.
+005016     05 BLANK SCREEN.
+005017     05 LINE 01 COL 01 VALUE "IDENTITE - RECHERCHE".
+005018     05 LINE 03 COL 01 VALUE "NOM    :".
+005019     05 LINE 03 COL 12 PIC X(20) USING NOM.
+005020     05 LINE 04 COL 01 VALUE "PRENOM :".
+005021     05 LINE 04 COL 12 PIC X(20) USING PRENOM.
+005022     05 LINE 06 COL 01 VALUE "ENTER=CONTINUER   PF3=QUITTER".
+005023*----------------------------------------------------------------
+005024* ECRAN-CONSULTATION : AFFICHAGE EN LECTURE D'UN DOSSIER EXISTANT
+005025*----------------------------------------------------------------
+005026 01  ECRAN-CONSULTATION.
+005027     05 BLANK SCREEN.
+005028     05 LINE 01 COL 01 VALUE "IDENTITE - CONSULTATION".
+005029     05 LINE 03 COL 01 VALUE "IDENTIFIANT :".
+005030     05 LINE 03 COL 16 PIC 9(09) FROM MF-ID-CITOYEN.
+005031     05 LINE 04 COL 01 VALUE "NOM         :".
+005032     05 LINE 04 COL 16 PIC X(20) FROM MF-NOM.
+005033     05 LINE 05 COL 01 VALUE "PRENOM      :".
+005034     05 LINE 05 COL 16 PIC X(20) FROM MF-PRENOM.
+005035     05 LINE 06 COL 01 VALUE "SEXE        :".
+005036     05 LINE 06 COL 16 PIC X(01) FROM MF-SEXE.
+005037     05 LINE 07 COL 01 VALUE "ADRESSE     :".
+005038     05 LINE 07 COL 16 PIC X(30) FROM MF-ADRESSE.
+005039     05 LINE 08 COL 01 VALUE "AGE         :".
+005040     05 LINE 08 COL 16 PIC 9(03) FROM MF-AGE.
+005041     05 LINE 10 COL 01 VALUE "PF3=QUITTER".
+005042*----------------------------------------------------------------
+005043* ECRAN-COMPLEMENT : SAISIE DU SEXE, DE L'ADRESSE ET DE L'AGE POUR
+005044*                    UNE NOUVELLE IDENTITE
+005045*----------------------------------------------------------------
+005046 01  ECRAN-COMPLEMENT.
+005047     05 BLANK SCREEN.
+005048     05 LINE 01 COL 01 VALUE "IDENTITE - NOUVELLE SAISIE".
+005049     05 LINE 03 COL 01 VALUE "NOM         :".
+005050     05 LINE 03 COL 16 PIC X(20) FROM NOM.
+005051     05 LINE 04 COL 01 VALUE "PRENOM      :".
+005052     05 LINE 04 COL 16 PIC X(20) FROM PRENOM.
+005053     05 LINE 05 COL 01 VALUE "SEXE (H/F)  :".
+005054     05 LINE 05 COL 16 PIC X(01) USING SEXE.
+005055     05 LINE 06 COL 01 VALUE "ADRESSE     :".
+005056     05 LINE 06 COL 16 PIC X(30) USING ADRESSE.
+005057     05 LINE 07 COL 01 VALUE "NE(E) LE    :".
+005058     05 LINE 07 COL 16 PIC 9(04) USING AN-NAISSANCE.
+005059     05 LINE 07 COL 21 VALUE "/".
+005060     05 LINE 07 COL 22 PIC 9(02) USING MOIS-NAISSANCE.
+005061     05 LINE 07 COL 25 VALUE "/".
+005062     05 LINE 07 COL 26 PIC 9(02) USING JOUR-NAISSANCE.
+005063     05 LINE 09 COL 01 VALUE "ENTER=VALIDER   PF3=ANNULER".
+005100 PROCEDURE DIVISION.
+005200*================================================================
+005300* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+005400*================================================================
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALISATION
+005700         THRU 1000-INITIALISATION-EXIT.
+005800     PERFORM 2000-SAISIE-IDENTITE
+005900         THRU 2000-SAISIE-IDENTITE-EXIT
+005905         UNTIL NOM-EST-VALIDE.
+005910     IF NOT SAISIE-ABANDONNEE
+005920         PERFORM 2500-RECHERCHER-DOSSIER
+005930             THRU 2500-RECHERCHER-DOSSIER-EXIT
+005940         IF NOT DOSSIER-EXISTE-DEJA
+006000             PERFORM 3000-SAISIE-AGE
+006100                 THRU 3000-SAISIE-AGE-EXIT
+006200                 UNTIL AGE-EST-VALIDE
+006210             IF NOT SAISIE-ABANDONNEE
+006300                 PERFORM 4000-ENREGISTRER
+006400                     THRU 4000-ENREGISTRER-EXIT
+006500                 DISPLAY "BIENVENU " NOM " " PRENOM
+006600                 DISPLAY "VOUS AVEZ " AGE " ans."
+006610             END-IF
+006620         END-IF
+006630     END-IF.
+006700     PERFORM 9999-TERMINER
+006800         THRU 9999-TERMINER-EXIT.
+006900     STOP RUN.
+007000*----------------------------------------------------------------
+007100* 1000-INITIALISATION : OUVERTURE DU FICHIER MAITRE
+007200*----------------------------------------------------------------
+007300 1000-INITIALISATION.
+007400     OPEN I-O FICHIER-MAITRE.
+007500     IF NOT MF-OK
+007600         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER MAITRE - "
+007700             "CODE " MF-STATUT
+007800         MOVE 16 TO RETURN-CODE
+007900         STOP RUN
+008000     END-IF.
+008010     OPEN EXTEND JOURNAL.
+008020     IF JN-STATUT = "35"
+008030         OPEN OUTPUT JOURNAL
+008040     END-IF.
+008100 1000-INITIALISATION-EXIT.
+008200     EXIT.
+008300*----------------------------------------------------------------
+008400* 2000-SAISIE-IDENTITE : SAISIE DU NOM ET DU PRENOM A L'ECRAN DE
+008410*                        RECHERCHE ; PF3 ABANDONNE LA DEMANDE
+008500*----------------------------------------------------------------
+008600 2000-SAISIE-IDENTITE.
+008610     MOVE SPACES TO NOM.
+008620     MOVE SPACES TO PRENOM.
+008630     DISPLAY ECRAN-RECHERCHE.
+008640     ACCEPT ECRAN-RECHERCHE.
+008650     IF TOUCHE-PF3
+008660         MOVE "O" TO ABANDON-DEMANDE
+008665         MOVE "O" TO NOM-VALIDE
+008668         GO TO 2000-SAISIE-IDENTITE-EXIT
+008670     END-IF.
+008680     IF NOM = SPACES OR PRENOM = SPACES
+008685         MOVE "NOM-VID" TO MSG-CODE-RECHERCHE
+008690         PERFORM 9000-AFFICHER-MESSAGE
+008695             THRU 9000-AFFICHER-MESSAGE-EXIT
+008698         GO TO 2000-SAISIE-IDENTITE-EXIT
+008699     END-IF.
+008701     MOVE "O" TO NOM-VALIDE.
+009100 2000-SAISIE-IDENTITE-EXIT.
+009200     EXIT.
+009210*----------------------------------------------------------------
+009220* 2500-RECHERCHER-DOSSIER : RECHERCHE D'UN DOSSIER EXISTANT PAR
+009230*                           NOM+PRENOM ; S'IL EXISTE DEJA, IL EST
+009240*                           AFFICHE A L'ECRAN DE CONSULTATION AU
+009250*                           LIEU D'UNE NOUVELLE SAISIE
+009260*----------------------------------------------------------------
+009270 2500-RECHERCHER-DOSSIER.
+009280     MOVE NOM    TO MF-NOM.
+009290     MOVE PRENOM TO MF-PRENOM.
+009300     READ FICHIER-MAITRE
+009310         KEY IS MF-CLE
+009320         INVALID KEY
+009330             MOVE "N" TO DOSSIER-TROUVE
+009340         NOT INVALID KEY
+009350             MOVE "O" TO DOSSIER-TROUVE
+009360             DISPLAY ECRAN-CONSULTATION
+009370             ACCEPT ECRAN-CONSULTATION
+009380     END-READ.
+009390 2500-RECHERCHER-DOSSIER-EXIT.
+009395     EXIT.
+009300*----------------------------------------------------------------
+009400* 3000-SAISIE-AGE : SAISIE DE LA DATE DE NAISSANCE A L'ECRAN DE
+009410*                   COMPLEMENT, CALCUL DE L'AGE A PARTIR DE CETTE
+009420*                   DATE ET CONTROLE DU RESULTAT (PLAGE 1 A 120) ;
+009430*                   PF3 ABANDONNE LA DEMANDE
+009600*----------------------------------------------------------------
+009700 3000-SAISIE-AGE.
+009710     DISPLAY ECRAN-COMPLEMENT.
+009720     ACCEPT ECRAN-COMPLEMENT.
+009730     IF TOUCHE-PF3
+009740         MOVE "O" TO ABANDON-DEMANDE
+009750         MOVE "O" TO AGE-VALIDE
+009760         GO TO 3000-SAISIE-AGE-EXIT
+009770     END-IF.
+010000     IF AN-NAISSANCE NOT NUMERIC OR MOIS-NAISSANCE NOT NUMERIC
+010010             OR JOUR-NAISSANCE NOT NUMERIC
+010100         MOVE "NAIS-NUM" TO MSG-CODE-RECHERCHE
+010150         PERFORM 9000-AFFICHER-MESSAGE
+010160             THRU 9000-AFFICHER-MESSAGE-EXIT
+010200         GO TO 3000-SAISIE-AGE-EXIT
+010300     END-IF.
+010350     PERFORM 3050-CALCULER-AGE
+010360         THRU 3050-CALCULER-AGE-EXIT.
+010400     IF AGE < AGE-MINIMUM OR AGE > AGE-MAXIMUM
+010500         MOVE "AGE-PLG" TO MSG-CODE-RECHERCHE
+010550         PERFORM 9000-AFFICHER-MESSAGE
+010560             THRU 9000-AFFICHER-MESSAGE-EXIT
+010700         GO TO 3000-SAISIE-AGE-EXIT
+010800     END-IF.
+010900     MOVE "O" TO AGE-VALIDE.
+011000 3000-SAISIE-AGE-EXIT.
+011100     EXIT.
+011110*----------------------------------------------------------------
+011120* 3050-CALCULER-AGE : CALCULE L'AGE ACTUEL A PARTIR DE LA DATE DE
+011130*                     NAISSANCE SAISIE ET DE LA DATE DU JOUR (MEME
+011140*                     METHODE QUE PREDICTIONDAGE)
+011150*----------------------------------------------------------------
+011160 3050-CALCULER-AGE.
+011170     COMPUTE DATE-NAISSANCE-AAAAMMJJ =
+011180         AN-NAISSANCE * 10000 + MOIS-NAISSANCE * 100 +
+011190         JOUR-NAISSANCE.
+011200     MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-DU-JOUR-AAAAMMJJ.
+011210     COMPUTE JOUR-JULIEN-NAISSANCE =
+011220         FUNCTION INTEGER-OF-DATE(DATE-NAISSANCE-AAAAMMJJ).
+011230     COMPUTE JOUR-JULIEN-AUJOURDHUI =
+011240         FUNCTION INTEGER-OF-DATE(DATE-DU-JOUR-AAAAMMJJ).
+011250     COMPUTE ECART-EN-JOURS =
+011260         JOUR-JULIEN-AUJOURDHUI - JOUR-JULIEN-NAISSANCE.
+011270     COMPUTE AGE = ECART-EN-JOURS / 365.
+011280 3050-CALCULER-AGE-EXIT.
+011290     EXIT.
+011200*----------------------------------------------------------------
+011300* 4000-ENREGISTRER : ECRITURE DE L'IDENTITE AU FICHIER MAITRE ;
+011400*                    L'ABSENCE DE DOUBLON A DEJA ETE ETABLIE PAR
+011410*                    2500-RECHERCHER-DOSSIER
+011500*----------------------------------------------------------------
+011600 4000-ENREGISTRER.
+012100     MOVE AGE TO MF-AGE.
+012150     MOVE AN-NAISSANCE   TO MF-AN-NAISSANCE.
+012151     MOVE MOIS-NAISSANCE TO MF-MOIS-NAISSANCE.
+012152     MOVE JOUR-NAISSANCE TO MF-JOUR-NAISSANCE.
+012160     MOVE SEXE TO MF-SEXE.
+012170     MOVE ADRESSE TO MF-ADRESSE.
+012180     PERFORM 4200-ATTRIBUER-ID
+012190         THRU 4200-ATTRIBUER-ID-EXIT.
+012200     WRITE ENR-MAITRE
+012300         INVALID KEY
+012400             DISPLAY "ERREUR D'ECRITURE AU FICHIER MAITRE"
+012450         NOT INVALID KEY
+012460             PERFORM 4500-JOURNALISER
+012470                 THRU 4500-JOURNALISER-EXIT
+012500     END-WRITE.
+013000 4000-ENREGISTRER-EXIT.
+013100     EXIT.
+013110*----------------------------------------------------------------
+013120* 4200-ATTRIBUER-ID : ATTRIBUTION D'UN IDENTIFIANT UNIQUE AU
+013130*                     NOUVEAU DOSSIER A PARTIR DU COMPTEUR COMMUN
+013140*----------------------------------------------------------------
+013141 4200-ATTRIBUER-ID.
+013142     OPEN INPUT COMPTEUR-ID.
+013143     IF CI-OK
+013144         READ COMPTEUR-ID
+013145             AT END
+013146                 MOVE ZERO TO CI-DERNIER-ID
+013147         END-READ
+013148         CLOSE COMPTEUR-ID
+013149     ELSE
+013151         MOVE ZERO TO CI-DERNIER-ID
+013152     END-IF.
+013153     ADD 1 TO CI-DERNIER-ID.
+013154     MOVE CI-DERNIER-ID TO MF-ID-CITOYEN.
+013155     OPEN OUTPUT COMPTEUR-ID.
+013156     WRITE ENR-COMPTEUR-ID.
+013157     CLOSE COMPTEUR-ID.
+013158 4200-ATTRIBUER-ID-EXIT.
+013159     EXIT.
+013150*----------------------------------------------------------------
+013160* 4500-JOURNALISER : ECRITURE D'UNE LIGNE D'AUDIT POUR L'AJOUT
+013170*----------------------------------------------------------------
+013180 4500-JOURNALISER.
+013190     MOVE FUNCTION CURRENT-DATE(1:14) TO JN-DATE-HEURE.
+013195     MOVE "AJOUT"          TO JN-ACTION.
+013196     MOVE MF-NOM           TO JN-NOM.
+013197     MOVE MF-PRENOM        TO JN-PRENOM.
+013198     MOVE ZERO             TO JN-AGE-AVANT.
+013199     MOVE MF-AGE           TO JN-AGE-APRES.
+013201     WRITE ENR-JOURNAL.
+013202 4500-JOURNALISER-EXIT.
+013203     EXIT.
+013204*----------------------------------------------------------------
+013205* 9000-AFFICHER-MESSAGE : RECHERCHE ET AFFICHAGE DU MESSAGE DE
+013206*                         VALIDATION CORRESPONDANT A
+013207*                         MSG-CODE-RECHERCHE, DANS LA LANGUE DU
+013208*                         SITE (LANGUE-SITE)
+013209*----------------------------------------------------------------
+013210 9000-AFFICHER-MESSAGE.
+013211     SET IDX-MESSAGE TO 1.
+013212     SEARCH MSG-ENTREE
+013213         WHEN MSG-CODE(IDX-MESSAGE) = MSG-CODE-RECHERCHE
+013214             IF LANGUE-ANGLAISE
+013215                 DISPLAY MSG-TEXTE-EN(IDX-MESSAGE)
+013216             ELSE
+013217                 DISPLAY MSG-TEXTE-FR(IDX-MESSAGE)
+013218             END-IF
+013219     END-SEARCH.
+013220 9000-AFFICHER-MESSAGE-EXIT.
+013221     EXIT.
+013200*----------------------------------------------------------------
+013300* 9999-TERMINER : FERMETURE DES FICHIERS
+013400*----------------------------------------------------------------
+013500 9999-TERMINER.
+013600     CLOSE FICHIER-MAITRE.
+013650     CLOSE JOURNAL.
+013700 9999-TERMINER-EXIT.
+013800     EXIT.
