@@ -1,11 +1,220 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. DEMANDE-NOM.
-        
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 NOM-UTILISATEUR PIC A(20).
-        PROCEDURE DIVISION.
-            DISPLAY "Entrez votre nom"
-            ACCEPT NOM-UTILISATEUR.
-            DISPLAY "Bonjour "NOM-UTILISATEUR"".
-            STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DEMANDE-NOM.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2024-01-10.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HISTORIQUE DES MODIFICATIONS
+000900*----------------------------------------------------------------
+001000* DATE       AUTEUR  DESCRIPTION
+001100* ---------- ------- ---------------------------------------------
+001200* 2024-01-10 SI      CREATION - SAISIE DU NOM ET DISPLAY DE BIENVENUE.
+001300* 2026-08-08 SI      LE NOM SAISI EST DESORMAIS ENREGISTRE DANS LE
+001400*                    FICHIER MAITRE DES CITOYENS (ACCES INDEXE) AU
+001500*                    LIEU DE N'ETRE QU'AFFICHE A L'ECRAN.
+001510* 2026-08-08 SI      LE FICHIER MAITRE EST DESORMAIS LE FICHIER
+001520*                    MAITRE COMMUN (NOM/PRENOM/AGE) PARTAGE AVEC
+001530*                    CHARGEMENT-LOT ET LES AUTRES PROGRAMMES DE
+001540*                    SAISIE ; PRENOM ET AGE SONT LAISSES A BLANC/
+001550*                    ZERO CAR CE PROGRAMME NE LES COLLECTE PAS.
+001560* 2026-08-08 SI      CHAQUE AJOUT AU FICHIER MAITRE EST DESORMAIS
+001570*                    JOURNALISE (DATE/HEURE, AGE AVANT/APRES) DANS
+001580*                    LE JOURNAL D'AUDIT COMMUN.
+001590* 2026-08-08 SI      CHAQUE DOSSIER AJOUTE RECOIT DESORMAIS UN
+001591*                    IDENTIFIANT UNIQUE (MF-ID-CITOYEN) ATTRIBUE PAR
+001592*                    LE COMPTEUR COMMUN ; SEXE ET ADRESSE SONT
+001593*                    LAISSES A BLANC CAR CE PROGRAMME NE LES
+001594*                    COLLECTE PAS.
+001595* 2026-08-08 SI      LE MESSAGE DE DOUBLON EST DESORMAIS EXTERNALISE
+001596*                    DANS LE COPY RCMESSAGE (FR/EN), SELECTIONNE
+001597*                    PAR LANGUE-SITE.
+001598* 2026-08-08 SI      UN NOM VIDE (OU TOUT EN ESPACES) EST DESORMAIS
+001599*                    REJETE AVEC RESAISIE, AU LIEU D'ETRE ENREGISTRE
+001600*                    TEL QUEL AU FICHIER MAITRE.
+001601*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.    IBM-370.
+002000 OBJECT-COMPUTER.    IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT FICHIER-MAITRE ASSIGN TO "MAITRE"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS DYNAMIC
+002600         RECORD KEY IS MF-ID-CITOYEN
+002610         ALTERNATE RECORD KEY IS MF-CLE WITH DUPLICATES
+002700         FILE STATUS IS MF-STATUT.
+002750     SELECT JOURNAL ASSIGN TO "JOURNAL"
+002760         ORGANIZATION IS LINE SEQUENTIAL
+002770         FILE STATUS IS JN-STATUT.
+002780     SELECT COMPTEUR-ID ASSIGN TO "IDCTRL"
+002790         ORGANIZATION IS LINE SEQUENTIAL
+002795         FILE STATUS IS CI-STATUT.
+002850 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  FICHIER-MAITRE
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  ENR-MAITRE.
+003250     COPY RCMAITRE.
+003300 FD  JOURNAL
+003310     LABEL RECORDS ARE STANDARD.
+003320 01  ENR-JOURNAL.
+003330     COPY RCJOURNAL.
+003340 FD  COMPTEUR-ID
+003350     LABEL RECORDS ARE STANDARD.
+003360 01  ENR-COMPTEUR-ID.
+003370     COPY RCCOMPTEUR.
+003400 WORKING-STORAGE SECTION.
+003500*----------------------------------------------------------------
+003600* ZONES DE TRAVAIL
+003700*----------------------------------------------------------------
+003800 01  NOM-UTILISATEUR             PIC X(20).
+003900 01  MF-STATUT                   PIC X(02).
+003950     88 MF-OK                    VALUE "00".
+003960 01  JN-STATUT                   PIC X(02).
+003970 01  CI-STATUT                   PIC X(02).
+003980     88 CI-OK                    VALUE "00".
+003985 01  LANGUE-SITE                 PIC X(02) VALUE "FR".
+003986     88 LANGUE-ANGLAISE          VALUE "EN".
+003987 01  MSG-CODE-RECHERCHE          PIC X(08).
+003988 01  MESSAGES-VALIDATION.
+003989     COPY RCMESSAGE.
+003990 01  NOM-VALIDE                  PIC X(01) VALUE "N".
+003991     88 NOM-EST-VALIDE           VALUE "O".
+004100 PROCEDURE DIVISION.
+004200*================================================================
+004300* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+004400*================================================================
+004500 0000-MAINLINE.
+004600     PERFORM 1000-INITIALISATION
+004700         THRU 1000-INITIALISATION-EXIT.
+004800     PERFORM 2000-SAISIE-NOM
+004900         THRU 2000-SAISIE-NOM-EXIT
+004910         UNTIL NOM-EST-VALIDE.
+005000     PERFORM 3000-ENREGISTRER
+005100         THRU 3000-ENREGISTRER-EXIT.
+005200     PERFORM 9999-TERMINER
+005300         THRU 9999-TERMINER-EXIT.
+005400     STOP RUN.
+005500*----------------------------------------------------------------
+005600* 1000-INITIALISATION : OUVERTURE DU FICHIER MAITRE
+005700*----------------------------------------------------------------
+005800 1000-INITIALISATION.
+005900     OPEN I-O FICHIER-MAITRE.
+006000     IF NOT MF-OK
+006100         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER MAITRE - "
+006200             "CODE " MF-STATUT
+006300         MOVE 16 TO RETURN-CODE
+006400         STOP RUN
+006500     END-IF.
+006510     OPEN EXTEND JOURNAL.
+006520     IF JN-STATUT = "35"
+006530         OPEN OUTPUT JOURNAL
+006540     END-IF.
+006600 1000-INITIALISATION-EXIT.
+006700     EXIT.
+006800*----------------------------------------------------------------
+006900* 2000-SAISIE-NOM : DEMANDE DU NOM A L'ECRAN
+007000*----------------------------------------------------------------
+007100 2000-SAISIE-NOM.
+007200     DISPLAY "Entrez votre nom".
+007300     ACCEPT NOM-UTILISATEUR.
+007310     IF NOM-UTILISATEUR = SPACES
+007320         MOVE "NOM-VID" TO MSG-CODE-RECHERCHE
+007330         PERFORM 9000-AFFICHER-MESSAGE
+007340             THRU 9000-AFFICHER-MESSAGE-EXIT
+007350         GO TO 2000-SAISIE-NOM-EXIT
+007360     END-IF.
+007400     DISPLAY "Bonjour " NOM-UTILISATEUR.
+007370     MOVE "O" TO NOM-VALIDE.
+007500 2000-SAISIE-NOM-EXIT.
+007600     EXIT.
+007700*----------------------------------------------------------------
+007800* 3000-ENREGISTRER : ECRITURE DU NOM DANS LE FICHIER MAITRE
+007900*----------------------------------------------------------------
+008000 3000-ENREGISTRER.
+008100     MOVE NOM-UTILISATEUR TO MF-NOM.
+008150     MOVE SPACES TO MF-PRENOM.
+008160     READ FICHIER-MAITRE
+008165         KEY IS MF-CLE
+008170         INVALID KEY
+008175             MOVE ZERO TO MF-AGE
+008180             MOVE ZERO TO MF-DATE-NAISSANCE
+008185             MOVE SPACES TO MF-SEXE
+008190             MOVE SPACES TO MF-ADRESSE
+008195             PERFORM 3200-ATTRIBUER-ID
+008196                 THRU 3200-ATTRIBUER-ID-EXIT
+008200             WRITE ENR-MAITRE
+008300                 INVALID KEY
+008400                     DISPLAY "ERREUR D'ECRITURE AU FICHIER MAITRE"
+008550                 NOT INVALID KEY
+008560                     PERFORM 3500-JOURNALISER
+008570                         THRU 3500-JOURNALISER-EXIT
+008600             END-WRITE
+008610         NOT INVALID KEY
+008620             MOVE "DOUBLON" TO MSG-CODE-RECHERCHE
+008625             PERFORM 9000-AFFICHER-MESSAGE
+008628                 THRU 9000-AFFICHER-MESSAGE-EXIT
+008640     END-READ.
+008700 3000-ENREGISTRER-EXIT.
+008800     EXIT.
+008810*----------------------------------------------------------------
+008820* 3200-ATTRIBUER-ID : ATTRIBUTION D'UN IDENTIFIANT UNIQUE AU
+008830*                     NOUVEAU DOSSIER A PARTIR DU COMPTEUR COMMUN
+008840*----------------------------------------------------------------
+008850 3200-ATTRIBUER-ID.
+008860     OPEN INPUT COMPTEUR-ID.
+008870     IF CI-OK
+008880         READ COMPTEUR-ID
+008890             AT END
+008900                 MOVE ZERO TO CI-DERNIER-ID
+008910         END-READ
+008920         CLOSE COMPTEUR-ID
+008930     ELSE
+008940         MOVE ZERO TO CI-DERNIER-ID
+008950     END-IF.
+008960     ADD 1 TO CI-DERNIER-ID.
+008970     MOVE CI-DERNIER-ID TO MF-ID-CITOYEN.
+008980     OPEN OUTPUT COMPTEUR-ID.
+008990     WRITE ENR-COMPTEUR-ID.
+009000     CLOSE COMPTEUR-ID.
+009005 3200-ATTRIBUER-ID-EXIT.
+009010     EXIT.
+009020*----------------------------------------------------------------
+009030* 3500-JOURNALISER : ECRITURE D'UNE LIGNE D'AUDIT POUR L'AJOUT
+009040*----------------------------------------------------------------
+009020 3500-JOURNALISER.
+009030     MOVE FUNCTION CURRENT-DATE(1:14) TO JN-DATE-HEURE.
+009040     MOVE "AJOUT"          TO JN-ACTION.
+009050     MOVE MF-NOM           TO JN-NOM.
+009060     MOVE MF-PRENOM        TO JN-PRENOM.
+009070     MOVE ZERO             TO JN-AGE-AVANT.
+009080     MOVE MF-AGE           TO JN-AGE-APRES.
+009090     WRITE ENR-JOURNAL.
+009100 3500-JOURNALISER-EXIT.
+009110     EXIT.
+009120*----------------------------------------------------------------
+009130* 9000-AFFICHER-MESSAGE : RECHERCHE ET AFFICHAGE D'UN MESSAGE DE
+009140*                         VALIDATION DANS LA LANGUE DU SITE
+009150*----------------------------------------------------------------
+009160 9000-AFFICHER-MESSAGE.
+009170     SET IDX-MESSAGE TO 1.
+009180     SEARCH MSG-ENTREE
+009190         WHEN MSG-CODE(IDX-MESSAGE) = MSG-CODE-RECHERCHE
+009200             IF LANGUE-ANGLAISE
+009210                 DISPLAY MSG-TEXTE-EN(IDX-MESSAGE)
+009220             ELSE
+009230                 DISPLAY MSG-TEXTE-FR(IDX-MESSAGE)
+009240             END-IF
+009250     END-SEARCH.
+009260 9000-AFFICHER-MESSAGE-EXIT.
+009270     EXIT.
+009280*----------------------------------------------------------------
+009300* 9999-TERMINER : FERMETURE DES FICHIERS
+009400*----------------------------------------------------------------
+009500 9999-TERMINER.
+009600     CLOSE FICHIER-MAITRE.
+009700     CLOSE JOURNAL.
+009800 9999-TERMINER-EXIT.
+009900     EXIT.
