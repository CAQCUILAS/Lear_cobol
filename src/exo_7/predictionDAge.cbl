@@ -1,27 +1,169 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PREDICTIONDAGE.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 IDENTITE.
-               02 NOM PIC A(20).
-               02 PRENOM PIC A(20).
-           01 AGE PIC 9(2).
-           01 AGEPLUS  PIC 9(3).
-
-        PROCEDURE DIVISION.
-            DISPLAY "ENTREZ VOTRE NOM : ".
-            ACCEPT NOM.
-            DISPLAY "ENTREZ VOTRE PRENOM : ".
-            ACCEPT PRENOM
-            DISPLAY "ENTREZ VOTRE AGE : ".
-            ACCEPT AGE.
-            
-            ADD 10 TO AGE GIVING AGEPLUS.
-            
-            DISPLAY "BONJOUR" NOM " " PRENOM.
-            DISPLAY "VOUS AVEZ " AGE " " "AUJOURD'HUI".
-            DISPLAY "DANS 10 ANS, VOUS AUREZ " AGEPLUS "ANS".
-        STOP RUN.
-       
-       
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PREDICTIONDAGE.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2024-02-01.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HISTORIQUE DES MODIFICATIONS
+000900*----------------------------------------------------------------
+001000* DATE       AUTEUR  DESCRIPTION
+001100* ---------- ------- ---------------------------------------------
+001200* 2024-02-01 SI      CREATION - PROJECTION DE L'AGE A +10 ANS.
+001300* 2026-08-08 SI      PROJECTION SUR PLUSIEURS HORIZONS (+5/+10/+20/
+001400*                    +30 ANS) ET SIGNALEMENT DE L'ANNEE D'ATTEINTE
+001500*                    DE L'AGE DE LA RETRAITE (CONFIGURABLE).
+001510* 2026-08-08 SI      L'AGE N'EST PLUS SAISI AU CLAVIER : IL EST
+001520*                    CALCULE A PARTIR DE LA DATE DE NAISSANCE ET DE
+001530*                    LA DATE DU JOUR (FUNCTION INTEGER-OF-DATE), CE
+001540*                    QUI EVITE QU'IL NE SE PERIME D'UNE EXECUTION A
+001550*                    L'AUTRE.
+001560* 2026-08-08 SI      NOM ET PRENOM PASSENT DE PIC A A PIC X : PIC A
+001570*                    N'ACCEPTE QUE DES LETTRES NON ACCENTUEES ET
+001580*                    REJETAIT DE FAIT LES PRENOMS COMPORTANT UN
+001590*                    ACCENT (E.G. "STEPHANE").
+001610* 2026-08-08 SI      L'AGE DE LA RETRAITE ETAIT LE SEUL SEUIL
+001620*                    SIGNALE, EN DUR. IL EST REMPLACE PAR UNE TABLE
+001630*                    DE SEUILS CONFIGURABLE (MAJORITE, RETRAITE),
+001640*                    CHACUN AVEC SON LIBELLE, POUR AJOUTER D'AUTRES
+001650*                    SEUILS METIER SANS RETOUCHER LE PROGRAMME.
+001600*----------------------------------------------------------------
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900*----------------------------------------------------------------
+002000* ZONES DE TRAVAIL
+002100*----------------------------------------------------------------
+002200 01  IDENTITE.
+002300     02 NOM                      PIC X(20).
+002400     02 PRENOM                   PIC X(20).
+002410     02 DATE-NAISSANCE.
+002420         03 AN-NAISSANCE         PIC 9(04).
+002430         03 MOIS-NAISSANCE       PIC 9(02).
+002440         03 JOUR-NAISSANCE       PIC 9(02).
+002500 01  AGE                         PIC 9(03).
+002600 01  AGEPLUS                     PIC 9(03).
+002800 01  ANNEE-COURANTE              PIC 9(04).
+002900 01  ANNEE-SEUIL                 PIC 9(04).
+002910*----------------------------------------------------------------
+002920* ZONES DE CALCUL DE L'AGE A PARTIR DE LA DATE DE NAISSANCE
+002930*----------------------------------------------------------------
+002940 01  DATE-NAISSANCE-AAAAMMJJ     PIC 9(08).
+002950 01  DATE-DU-JOUR-AAAAMMJJ       PIC 9(08).
+002960 01  JOUR-JULIEN-NAISSANCE       PIC 9(09) COMP.
+002970 01  JOUR-JULIEN-AUJOURDHUI      PIC 9(09) COMP.
+002980 01  ECART-EN-JOURS              PIC 9(09) COMP.
+003000*----------------------------------------------------------------
+003100* TABLE DES HORIZONS DE PROJECTION (EN ANNEES)
+003200*----------------------------------------------------------------
+003300 01  HORIZONS-INITIAUX.
+003400     05 FILLER                   PIC 9(02) VALUE 5.
+003500     05 FILLER                   PIC 9(02) VALUE 10.
+003600     05 FILLER                   PIC 9(02) VALUE 20.
+003700     05 FILLER                   PIC 9(02) VALUE 30.
+003800 01  TABLE-HORIZONS REDEFINES HORIZONS-INITIAUX.
+003900     05 HORIZON-ANNEES           PIC 9(02) OCCURS 4 TIMES
+004000                                 INDEXED BY IDX-HORIZON.
+004010*----------------------------------------------------------------
+004020* TABLE DES SEUILS D'AGE A SIGNALER (LIBELLE + AGE D'ATTEINTE)
+004030*----------------------------------------------------------------
+004040 01  SEUILS-INITIAUX.
+004050     05 FILLER            PIC X(20) VALUE "AGE DE LA MAJORITE".
+004060     05 FILLER            PIC 9(03) VALUE 18.
+004070     05 FILLER            PIC X(20) VALUE "AGE DE LA RETRAITE".
+004080     05 FILLER            PIC 9(03) VALUE 65.
+004090 01  TABLE-SEUILS REDEFINES SEUILS-INITIAUX.
+004100     05 SEUIL                    OCCURS 2 TIMES
+004110                                 INDEXED BY IDX-SEUIL.
+004120         10 SEUIL-LIBELLE        PIC X(20).
+004130         10 SEUIL-AGE            PIC 9(03).
+004140 PROCEDURE DIVISION.
+004200*================================================================
+004300* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+004400*================================================================
+004500 0000-MAINLINE.
+004600     PERFORM 1000-SAISIE
+004700         THRU 1000-SAISIE-EXIT.
+004750     PERFORM 1500-CALCULER-AGE
+004760         THRU 1500-CALCULER-AGE-EXIT.
+004800     PERFORM 2000-PROJETER
+004900         THRU 2000-PROJETER-EXIT.
+005000     STOP RUN.
+005100*----------------------------------------------------------------
+005200* 1000-SAISIE : SAISIE DE L'IDENTITE ET DE LA DATE DE NAISSANCE
+005300*----------------------------------------------------------------
+005400 1000-SAISIE.
+005500     DISPLAY "ENTREZ VOTRE NOM : ".
+005600     ACCEPT NOM.
+005700     DISPLAY "ENTREZ VOTRE PRENOM : ".
+005800     ACCEPT PRENOM.
+005810     DISPLAY "ENTREZ VOTRE ANNEE DE NAISSANCE (AAAA) : ".
+005820     ACCEPT AN-NAISSANCE.
+005830     DISPLAY "ENTREZ VOTRE MOIS DE NAISSANCE (MM) : ".
+005840     ACCEPT MOIS-NAISSANCE.
+005850     DISPLAY "ENTREZ VOTRE JOUR DE NAISSANCE (JJ) : ".
+005860     ACCEPT JOUR-NAISSANCE.
+006100 1000-SAISIE-EXIT.
+006200     EXIT.
+006210*----------------------------------------------------------------
+006220* 1500-CALCULER-AGE : CALCULE L'AGE ACTUEL A PARTIR DE LA DATE DE
+006230*                     NAISSANCE ET DE LA DATE DU JOUR
+006240*----------------------------------------------------------------
+006250 1500-CALCULER-AGE.
+006260     COMPUTE DATE-NAISSANCE-AAAAMMJJ =
+006265         AN-NAISSANCE * 10000 + MOIS-NAISSANCE * 100 +
+006266         JOUR-NAISSANCE.
+006270     MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-DU-JOUR-AAAAMMJJ.
+006280     COMPUTE JOUR-JULIEN-NAISSANCE =
+006290         FUNCTION INTEGER-OF-DATE(DATE-NAISSANCE-AAAAMMJJ).
+006300     COMPUTE JOUR-JULIEN-AUJOURDHUI =
+006310         FUNCTION INTEGER-OF-DATE(DATE-DU-JOUR-AAAAMMJJ).
+006320     COMPUTE ECART-EN-JOURS =
+006330         JOUR-JULIEN-AUJOURDHUI - JOUR-JULIEN-NAISSANCE.
+006340     COMPUTE AGE = ECART-EN-JOURS / 365.
+006350 1500-CALCULER-AGE-EXIT.
+006360     EXIT.
+006300*----------------------------------------------------------------
+006400* 2000-PROJETER : PROJECTION DE L'AGE SUR CHAQUE HORIZON DE LA
+006500*                 TABLE ET SIGNALEMENT DE CHAQUE SEUIL D'AGE
+006600*----------------------------------------------------------------
+006700 2000-PROJETER.
+006800     MOVE FUNCTION CURRENT-DATE(1:4) TO ANNEE-COURANTE.
+006900     DISPLAY "BONJOUR " NOM " " PRENOM.
+007000     DISPLAY "VOUS AVEZ " AGE " ANS AUJOURD'HUI".
+007100     PERFORM 2100-AFFICHER-HORIZON
+007200         THRU 2100-AFFICHER-HORIZON-EXIT
+007300         VARYING IDX-HORIZON FROM 1 BY 1
+007400         UNTIL IDX-HORIZON > 4.
+007410     PERFORM 2200-SIGNALER-SEUIL
+007420         THRU 2200-SIGNALER-SEUIL-EXIT
+007430         VARYING IDX-SEUIL FROM 1 BY 1
+007440         UNTIL IDX-SEUIL > 2.
+008400 2000-PROJETER-EXIT.
+008500     EXIT.
+008600*----------------------------------------------------------------
+008700* 2100-AFFICHER-HORIZON : CALCULE ET AFFICHE L'AGE PROJETE POUR
+008800*                         UN HORIZON DE LA TABLE
+008900*----------------------------------------------------------------
+009000 2100-AFFICHER-HORIZON.
+009100     ADD HORIZON-ANNEES(IDX-HORIZON) TO AGE GIVING AGEPLUS.
+009200     DISPLAY "DANS " HORIZON-ANNEES(IDX-HORIZON)
+009300         " ANS, VOUS AUREZ " AGEPLUS " ANS".
+009400 2100-AFFICHER-HORIZON-EXIT.
+009500     EXIT.
+009510*----------------------------------------------------------------
+009520* 2200-SIGNALER-SEUIL : SIGNALE, POUR UN SEUIL DE LA TABLE, S'IL
+009530*                        EST DEJA ATTEINT OU L'ANNEE OU IL LE SERA
+009540*----------------------------------------------------------------
+009550 2200-SIGNALER-SEUIL.
+009560     IF AGE >= SEUIL-AGE(IDX-SEUIL)
+009570         DISPLAY "VOUS AVEZ DEJA ATTEINT "
+009575             SEUIL-LIBELLE(IDX-SEUIL)
+009580             " (" SEUIL-AGE(IDX-SEUIL) " ANS)."
+009590     ELSE
+009600         COMPUTE ANNEE-SEUIL =
+009610             ANNEE-COURANTE + (SEUIL-AGE(IDX-SEUIL) - AGE)
+009620         DISPLAY "VOUS ATTEINDREZ " SEUIL-LIBELLE(IDX-SEUIL)
+009630             " (" SEUIL-AGE(IDX-SEUIL) " ANS) EN " ANNEE-SEUIL "."
+009640     END-IF.
+009650 2200-SIGNALER-SEUIL-EXIT.
+009660     EXIT.
