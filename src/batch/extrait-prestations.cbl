@@ -0,0 +1,147 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EXTRAIT-PRESTATIONS.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* EXTRAIT-PRESTATIONS PARCOURT LE FICHIER MAITRE DES CITOYENS ET
+000900* ECRIT UN EXTRAIT A LARGEUR FIXE (VOIR COPY/RCEXTRAIT) DESTINE
+001000* AU SYSTEME DES PRESTATIONS, AFIN QUE CE DERNIER N'AIT PLUS A
+001100* RESAISIR A LA MAIN LES DOSSIERS DEJA CONNUS AU FICHIER MAITRE.
+001200* L'ORDRE DE PARCOURS N'A AUCUNE INCIDENCE SUR LE RESULTAT, COMME
+001300* POUR RECALCUL-AGE ; LE FICHIER EST DONC LU SEQUENTIELLEMENT DU
+001400* DEBUT A LA FIN.
+001500*
+001600* HISTORIQUE DES MODIFICATIONS
+001700* DATE       AUTEUR  DESCRIPTION
+001800* ---------- ------- ---------------------------------------------
+001900* 2026-08-08 SI      CREATION - EXTRAIT A LARGEUR FIXE POUR LE
+002000*                    SYSTEME DES PRESTATIONS.
+002100*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.    IBM-370.
+002500 OBJECT-COMPUTER.    IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT FICHIER-MAITRE ASSIGN TO "MAITRE"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS MF-ID-CITOYEN
+003110         ALTERNATE RECORD KEY IS MF-CLE WITH DUPLICATES
+003200         FILE STATUS IS MF-STATUT.
+003300     SELECT EXTRAIT-PRESTATIONS-F ASSIGN TO "PRESTAT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS EX-STATUT.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  FICHIER-MAITRE
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  ENR-MAITRE.
+004100     COPY RCMAITRE.
+004200 FD  EXTRAIT-PRESTATIONS-F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  ENR-EXTRAIT.
+004500     COPY RCEXTRAIT.
+004600 WORKING-STORAGE SECTION.
+004700*----------------------------------------------------------------
+004800* ZONES DE TRAVAIL
+004900*----------------------------------------------------------------
+005000 01  MF-STATUT                   PIC X(02).
+005100     88 MF-OK                    VALUE "00".
+005200 01  EX-STATUT                   PIC X(02).
+005300     88 EX-OK                    VALUE "00".
+005400 01  FIN-FICHIER-MAITRE          PIC X(01) VALUE "N".
+005500     88 PLUS-DE-CITOYENS         VALUE "O".
+005600 01  NB-LUS                      PIC 9(07) COMP VALUE ZERO.
+005700 01  NB-EXTRAITS                 PIC 9(07) COMP VALUE ZERO.
+005800 PROCEDURE DIVISION.
+005900*================================================================
+006000* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+006100*================================================================
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALISATION
+006400         THRU 1000-INITIALISATION-EXIT.
+006500     PERFORM 2000-EXTRAIRE-CITOYEN
+006600         THRU 2000-EXTRAIRE-CITOYEN-EXIT
+006700         UNTIL PLUS-DE-CITOYENS.
+006800     PERFORM 8000-RAPPORT-CONTROLE
+006900         THRU 8000-RAPPORT-CONTROLE-EXIT.
+007000     PERFORM 9999-TERMINER
+007100         THRU 9999-TERMINER-EXIT.
+007200     STOP RUN.
+007300*----------------------------------------------------------------
+007400* 1000-INITIALISATION : OUVERTURE DES FICHIERS ET PREMIERE LECTURE
+007500*----------------------------------------------------------------
+007600 1000-INITIALISATION.
+007700     OPEN INPUT FICHIER-MAITRE.
+007800     IF NOT MF-OK
+007900         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER MAITRE - "
+008000             "CODE " MF-STATUT
+008100         MOVE 16 TO RETURN-CODE
+008200         STOP RUN
+008300     END-IF.
+008400     OPEN OUTPUT EXTRAIT-PRESTATIONS-F.
+008500     IF NOT EX-OK
+008600         DISPLAY "IMPOSSIBLE D'OUVRIR L'EXTRAIT PRESTATIONS - "
+008700             "CODE " EX-STATUT
+008800         MOVE 16 TO RETURN-CODE
+008900         STOP RUN
+009000     END-IF.
+009100     PERFORM 3000-LIRE-CITOYEN
+009200         THRU 3000-LIRE-CITOYEN-EXIT.
+009300 1000-INITIALISATION-EXIT.
+009400     EXIT.
+009500*----------------------------------------------------------------
+009600* 2000-EXTRAIRE-CITOYEN : ECRITURE DE L'ENREGISTREMENT D'EXTRAIT
+009700*                         POUR LE CITOYEN COURANT, PUIS LECTURE DU
+009800*                         CITOYEN SUIVANT
+009900*----------------------------------------------------------------
+010000 2000-EXTRAIRE-CITOYEN.
+010100     ADD 1 TO NB-LUS.
+010150     INITIALIZE ENR-EXTRAIT.
+010200     MOVE MF-ID-CITOYEN TO EX-ID-CITOYEN.
+010300     MOVE MF-NOM TO EX-NOM.
+010400     MOVE MF-PRENOM TO EX-PRENOM.
+010500     MOVE MF-AN-NAISSANCE TO EX-AN-NAISSANCE.
+010600     MOVE MF-MOIS-NAISSANCE TO EX-MOIS-NAISSANCE.
+010700     MOVE MF-JOUR-NAISSANCE TO EX-JOUR-NAISSANCE.
+010800     MOVE MF-AGE TO EX-AGE.
+010900     MOVE MF-SEXE TO EX-SEXE.
+011100     WRITE ENR-EXTRAIT.
+011200     ADD 1 TO NB-EXTRAITS.
+011300     PERFORM 3000-LIRE-CITOYEN
+011400         THRU 3000-LIRE-CITOYEN-EXIT.
+011500 2000-EXTRAIRE-CITOYEN-EXIT.
+011600     EXIT.
+011700*----------------------------------------------------------------
+011800* 3000-LIRE-CITOYEN : LECTURE SEQUENTIELLE DU FICHIER MAITRE
+011900*----------------------------------------------------------------
+012000 3000-LIRE-CITOYEN.
+012100     READ FICHIER-MAITRE NEXT RECORD
+012200         AT END
+012300             MOVE "O" TO FIN-FICHIER-MAITRE
+012400     END-READ.
+012500 3000-LIRE-CITOYEN-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------------
+012800* 8000-RAPPORT-CONTROLE : ETAT DES TOTAUX DE CONTROLE DE L'EXTRAIT
+012900*----------------------------------------------------------------
+013000 8000-RAPPORT-CONTROLE.
+013100     DISPLAY "----------------------------------------".
+013200     DISPLAY "EXTRAIT-PRESTATIONS - TOTAUX DE CONTROLE".
+013300     DISPLAY "----------------------------------------".
+013400     DISPLAY "DOSSIERS LUS             : " NB-LUS.
+013500     DISPLAY "ENREGISTREMENTS EXTRAITS : " NB-EXTRAITS.
+013600     DISPLAY "----------------------------------------".
+013700 8000-RAPPORT-CONTROLE-EXIT.
+013800     EXIT.
+013900*----------------------------------------------------------------
+014000* 9999-TERMINER : FERMETURE DES FICHIERS
+014100*----------------------------------------------------------------
+014200 9999-TERMINER.
+014300     CLOSE FICHIER-MAITRE.
+014400     CLOSE EXTRAIT-PRESTATIONS-F.
+014500 9999-TERMINER-EXIT.
+014600     EXIT.
