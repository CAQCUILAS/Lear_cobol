@@ -0,0 +1,399 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CHARGEMENT-LOT.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* CHARGEMENT-LOT CHARGE EN LOT LES TRANSACTIONS NOM/PRENOM/AGE
+000900* D'UN FICHIER SEQUENTIEL (EXTRAIT NOCTURNE) DANS LE FICHIER
+001000* MAITRE INDEXE DES CITOYENS, COMMUN A TOUS LES PROGRAMMES DE
+001100* SAISIE (DEMANDE-NOM, NOM-AGE, VERIFAGE, IDENTITE).
+001200*
+001300* HISTORIQUE DES MODIFICATIONS
+001400* DATE       AUTEUR  DESCRIPTION
+001500* ---------- ------- ---------------------------------------------
+001600* 2026-08-08 SI      CREATION - CHARGEMENT DES TRANSACTIONS DANS LE
+001700*                    FICHIER MAITRE COMMUN, EN REMPLACEMENT DE LA
+001800*                    SAISIE MANUELLE REPETEE DANS CHAQUE PROGRAMME.
+001810* 2026-08-08 SI      CE PROGRAMME EST LE MODE BATCH DE REFERENCE
+001820*                    POUR L'ENSEMBLE DES PROGRAMMES DE SAISIE
+001830*                    INTERACTIFS : UN EXTRAIT NOCTURNE DE PLUSIEURS
+001840*                    CENTAINES DE CITOYENS PEUT ETRE CHARGE EN UNE
+001850*                    SEULE EXECUTION. CONTROLE DE L'AGE AJOUTE POUR
+001860*                    IGNORER LES TRANSACTIONS MANIFESTEMENT
+001870*                    INVALIDES (AGE NON NUMERIQUE).
+001880* 2026-08-08 SI      LES TRANSACTIONS REJETEES (AGE NON NUMERIQUE
+001890*                    OU DOUBLON) SONT DESORMAIS ECRITES AU FICHIER
+001900*                    REJETS AVEC LE MOTIF DU REJET, AU LIEU DE
+001910*                    N'ETRE QU'AFFICHEES, POUR PERMETTRE UNE REVUE
+001920*                    LE LENDEMAIN SANS ARRETER LE TRAITEMENT.
+001925* 2026-08-08 SI      AJOUT D'UN ETAT DE TOTAUX DE CONTROLE (LUS,
+001926*                    ACCEPTES, REJETES) EN FIN DE TRAITEMENT, POUR
+001927*                    PERMETTRE LE RAPPROCHEMENT AVEC L'EXTRAIT
+001928*                    SOURCE.
+001929* 2026-08-08 SI      AJOUT D'UN POINT DE CONTROLE TOUTES LES 50
+001930*                    TRANSACTIONS : EN CAS D'INCIDENT, UNE REPRISE
+001931*                    SAUTE LES TRANSACTIONS DEJA TRAITEES AU LIEU
+001932*                    DE LES REJOUER ET DE FAUSSER LES TOTAUX DE
+001933*                    CONTROLE OU LE FICHIER REJETS.
+001935* 2026-08-08 SI      CHAQUE TRANSACTION ACCEPTEE EST DESORMAIS
+001936*                    JOURNALISEE DANS LE JOURNAL D'AUDIT COMMUN.
+001937* 2026-08-08 SI      CHAQUE TRANSACTION ACCEPTEE RECOIT DESORMAIS UN
+001938*                    IDENTIFIANT UNIQUE (MF-ID-CITOYEN) ATTRIBUE PAR
+001939*                    LE COMPTEUR COMMUN ; SEXE ET ADRESSE SONT
+001941*                    LAISSES A BLANC CAR L'EXTRAIT NOCTURNE NE LES
+001942*                    CONTIENT PAS.
+001943* 2026-08-08 SI      UNE TRANSACTION AVEC NOM OU PRENOM VIDE (TOUT
+001944*                    EN ESPACES) EST DESORMAIS REJETEE AU FICHIER
+001945*                    REJETS AU LIEU D'ETRE CHARGEE TELLE QUELLE.
+001946* 2026-08-08 SI      UNE TRANSACTION AVEC UN AGE HORS DE LA PLAGE
+001947*                    1 A 120 EST DESORMAIS REJETEE, COMME DANS
+001948*                    TOUS LES PROGRAMMES DE SAISIE INTERACTIFS - LE
+001949*                    CONTROLE NUMERIQUE SEUL NE SUFFISAIT PAS A
+001950*                    ECARTER UN AGE ABERRANT (0, 999...).
+001951* 2026-08-08 SI      LA REPRISE SUR INCIDENT N'EST DESORMAIS
+001952*                    DECLENCHEE QUE SI LE POINT DE CONTROLE
+001953*                    CONTIENT UNE PROGRESSION NON NULLE - IL
+001954*                    S'OUVRAIT TOUJOURS AVEC SUCCES APRES UNE FIN
+001955*                    NORMALE (REECRIT A ZERO PAR 5000-ENREGISTRER-
+001956*                    POINT-CONTROLE), CE QUI DECLARAIT A TORT
+001957*                    CHAQUE EXECUTION SUIVANTE COMME UNE REPRISE.
+001934*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.    IBM-370.
+002300 OBJECT-COMPUTER.    IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT TRANSACTIONS ASSIGN TO "TRANSACT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS TR-STATUT.
+002900     SELECT FICHIER-MAITRE ASSIGN TO "MAITRE"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS MF-ID-CITOYEN
+003210         ALTERNATE RECORD KEY IS MF-CLE WITH DUPLICATES
+003300         FILE STATUS IS MF-STATUT.
+003310     SELECT REJETS ASSIGN TO "REJETS"
+003320         ORGANIZATION IS LINE SEQUENTIAL
+003330         FILE STATUS IS RJ-STATUT.
+003340     SELECT POINT-CONTROLE ASSIGN TO "CKPOINT"
+003350         ORGANIZATION IS LINE SEQUENTIAL
+003360         FILE STATUS IS CK-STATUT.
+003370     SELECT JOURNAL ASSIGN TO "JOURNAL"
+003380         ORGANIZATION IS LINE SEQUENTIAL
+003390         FILE STATUS IS JN-STATUT.
+003395     SELECT COMPTEUR-ID ASSIGN TO "IDCTRL"
+003396         ORGANIZATION IS LINE SEQUENTIAL
+003397         FILE STATUS IS CI-STATUT.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  TRANSACTIONS
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  TRANS-REC.
+003900     05 TR-NOM                   PIC X(20).
+004000     05 TR-PRENOM                PIC X(20).
+004100     05 TR-AGE                   PIC 9(03).
+004200 FD  FICHIER-MAITRE
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  ENR-MAITRE.
+004450     COPY RCMAITRE.
+004810 FD  REJETS
+004820     LABEL RECORDS ARE STANDARD.
+004830 01  REJET-REC.
+004840     05 RJ-NOM                   PIC X(20).
+004850     05 RJ-PRENOM                PIC X(20).
+004860     05 RJ-AGE                   PIC X(03).
+004870     05 RJ-MOTIF                 PIC X(40).
+004880 FD  POINT-CONTROLE
+004885     LABEL RECORDS ARE STANDARD.
+004890 01  ENR-POINT-CONTROLE.
+004892     05 PC-NB-LUS                PIC 9(07).
+004894     05 PC-NB-ACCEPTES           PIC 9(07).
+004896     05 PC-NB-REJETES            PIC 9(07).
+004897 FD  JOURNAL
+004898     LABEL RECORDS ARE STANDARD.
+004899 01  ENR-JOURNAL.
+004900     COPY RCJOURNAL.
+004901 FD  COMPTEUR-ID
+004902     LABEL RECORDS ARE STANDARD.
+004903 01  ENR-COMPTEUR-ID.
+004904     COPY RCCOMPTEUR.
+004910 WORKING-STORAGE SECTION.
+005000*----------------------------------------------------------------
+005100* ZONES DE TRAVAIL
+005200*----------------------------------------------------------------
+005300 01  TR-STATUT                   PIC X(02).
+005400     88 TR-OK                    VALUE "00".
+005500     88 TR-FIN                   VALUE "10".
+005600 01  MF-STATUT                   PIC X(02).
+005700     88 MF-OK                    VALUE "00".
+005710 01  RJ-STATUT                   PIC X(02).
+005720     88 RJ-OK                    VALUE "00".
+005730 01  CK-STATUT                   PIC X(02).
+005740     88 CK-OK                    VALUE "00".
+005750 01  JN-STATUT                   PIC X(02).
+005751 01  CI-STATUT                   PIC X(02).
+005752     88 CI-OK                    VALUE "00".
+005800 01  FIN-TRANSACTIONS            PIC X(01) VALUE "N".
+005900     88 PLUS-DE-TRANSACTIONS     VALUE "O".
+005910*----------------------------------------------------------------
+005920* COMPTEURS DE L'ETAT DE TOTAUX DE CONTROLE
+005930*----------------------------------------------------------------
+005940 01  NB-LUS                      PIC 9(07) COMP VALUE ZERO.
+005950 01  NB-ACCEPTES                 PIC 9(07) COMP VALUE ZERO.
+005960 01  NB-REJETES                  PIC 9(07) COMP VALUE ZERO.
+005965 01  AGE-MINIMUM                 PIC 9(03) VALUE 1.
+005966 01  AGE-MAXIMUM                 PIC 9(03) VALUE 120.
+005970*----------------------------------------------------------------
+005980* ZONES DU POINT DE CONTROLE / REPRISE
+005990*----------------------------------------------------------------
+006000 01  REPRISE-EN-COURS            PIC X(01) VALUE "N".
+006010     88 TRAITEMENT-EN-REPRISE    VALUE "O".
+006020 01  INTERVALLE-POINT-CONTROLE   PIC 9(03) VALUE 50.
+006030 01  DIVIDE-QUOTIENT             PIC 9(07) COMP.
+006040 01  DIVIDE-RESTE                PIC 9(07) COMP.
+006050 PROCEDURE DIVISION.
+006100*================================================================
+006200* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+006300*================================================================
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALISATION
+006600         THRU 1000-INITIALISATION-EXIT.
+006700     PERFORM 2000-TRAITER-TRANSACTION
+006800         THRU 2000-TRAITER-TRANSACTION-EXIT
+006900         UNTIL PLUS-DE-TRANSACTIONS.
+006950     PERFORM 8000-RAPPORT-CONTROLE
+006960         THRU 8000-RAPPORT-CONTROLE-EXIT.
+007000     PERFORM 9999-TERMINER
+007100         THRU 9999-TERMINER-EXIT.
+007200     STOP RUN.
+007300*----------------------------------------------------------------
+007400* 1000-INITIALISATION : OUVERTURE DES FICHIERS ET PREMIERE LECTURE
+007500*----------------------------------------------------------------
+007600 1000-INITIALISATION.
+007610     OPEN INPUT POINT-CONTROLE.
+007620     IF CK-OK
+007625         MOVE ZERO TO PC-NB-LUS PC-NB-ACCEPTES PC-NB-REJETES
+007630         READ POINT-CONTROLE
+007640             AT END
+007650                 CONTINUE
+007660         END-READ
+007665         IF PC-NB-LUS NOT = ZERO OR PC-NB-ACCEPTES NOT = ZERO
+007666                 OR PC-NB-REJETES NOT = ZERO
+007670             MOVE "O"            TO REPRISE-EN-COURS
+007680             MOVE PC-NB-LUS      TO NB-LUS
+007690             MOVE PC-NB-ACCEPTES TO NB-ACCEPTES
+007700             MOVE PC-NB-REJETES  TO NB-REJETES
+007705         END-IF
+007710         CLOSE POINT-CONTROLE
+007720     END-IF.
+007730     OPEN INPUT TRANSACTIONS.
+007800     IF NOT TR-OK
+007900         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER TRANSACT - "
+008000             "CODE " TR-STATUT
+008100         MOVE 16 TO RETURN-CODE
+008200         STOP RUN
+008300     END-IF.
+008400     OPEN I-O FICHIER-MAITRE.
+008500     IF NOT MF-OK
+008600         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER MAITRE - "
+008700             "CODE " MF-STATUT
+008800         MOVE 16 TO RETURN-CODE
+008900         STOP RUN
+009000     END-IF.
+009005     IF TRAITEMENT-EN-REPRISE
+009006         OPEN EXTEND REJETS
+009007     ELSE
+009008         OPEN OUTPUT REJETS
+009009     END-IF.
+009020     IF NOT RJ-OK
+009030         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER REJETS - "
+009040             "CODE " RJ-STATUT
+009050         MOVE 16 TO RETURN-CODE
+009060         STOP RUN
+009070     END-IF.
+009075     OPEN EXTEND JOURNAL.
+009076     IF JN-STATUT = "35"
+009077         OPEN OUTPUT JOURNAL
+009078     END-IF.
+009080     IF TRAITEMENT-EN-REPRISE
+009090         DISPLAY "REPRISE APRES INCIDENT - " NB-LUS
+009091             " TRANSACTIONS DEJA TRAITEES AU DERNIER POINT DE "
+009092             "CONTROLE SONT IGNOREES"
+009093         PERFORM 3000-LIRE-TRANSACTION
+009094             THRU 3000-LIRE-TRANSACTION-EXIT
+009095             NB-LUS TIMES
+009096     END-IF.
+009100     PERFORM 3000-LIRE-TRANSACTION
+009200         THRU 3000-LIRE-TRANSACTION-EXIT.
+009300 1000-INITIALISATION-EXIT.
+009400     EXIT.
+009500*----------------------------------------------------------------
+009600* 2000-TRAITER-TRANSACTION : CONTROLE ET ECRITURE DE LA
+009700*                            TRANSACTION COURANTE DANS LE FICHIER
+009800*                            MAITRE OU LE FICHIER REJETS, PUIS
+009900*                            LECTURE DE LA TRANSACTION SUIVANTE
+010000*----------------------------------------------------------------
+010010 2000-TRAITER-TRANSACTION.
+010040     ADD 1 TO NB-LUS.
+010045     IF TR-NOM = SPACES OR TR-PRENOM = SPACES
+010046         MOVE "NOM OU PRENOM VIDE" TO RJ-MOTIF
+010047         PERFORM 4000-REJETER
+010048             THRU 4000-REJETER-EXIT
+010049         GO TO 2000-TRAITER-TRANSACTION-CONTINUER
+010050     END-IF.
+010060     IF TR-AGE NOT NUMERIC
+010070         MOVE "AGE NON NUMERIQUE" TO RJ-MOTIF
+010075         PERFORM 4000-REJETER
+010080             THRU 4000-REJETER-EXIT
+010090         GO TO 2000-TRAITER-TRANSACTION-CONTINUER
+010096     END-IF.
+010097     IF TR-AGE < AGE-MINIMUM OR TR-AGE > AGE-MAXIMUM
+010098         MOVE "AGE HORS PLAGE" TO RJ-MOTIF
+010099         PERFORM 4000-REJETER
+010100             THRU 4000-REJETER-EXIT
+010101         GO TO 2000-TRAITER-TRANSACTION-CONTINUER
+010102     END-IF.
+010103     MOVE TR-NOM    TO MF-NOM.
+010200     MOVE TR-PRENOM TO MF-PRENOM.
+010210     READ FICHIER-MAITRE
+010220         KEY IS MF-CLE
+010230         INVALID KEY
+010300             MOVE TR-AGE    TO MF-AGE
+010310             MOVE ZERO      TO MF-DATE-NAISSANCE
+010320             MOVE SPACES    TO MF-SEXE
+010330             MOVE SPACES    TO MF-ADRESSE
+010340             PERFORM 4200-ATTRIBUER-ID
+010350                 THRU 4200-ATTRIBUER-ID-EXIT
+010400             WRITE ENR-MAITRE
+010410                 INVALID KEY
+010420                     MOVE "ERREUR D'ECRITURE AU FICHIER MAITRE"
+010430                         TO RJ-MOTIF
+010440                     PERFORM 4000-REJETER
+010450                         THRU 4000-REJETER-EXIT
+010540                 NOT INVALID KEY
+010550                     ADD 1 TO NB-ACCEPTES
+010560                     PERFORM 4500-JOURNALISER
+010570                         THRU 4500-JOURNALISER-EXIT
+010700             END-WRITE
+010710         NOT INVALID KEY
+010720             MOVE "DOUBLON - DEJA AU FICHIER MAITRE" TO RJ-MOTIF
+010730             PERFORM 4000-REJETER
+010740                 THRU 4000-REJETER-EXIT
+010750     END-READ.
+010760 2000-TRAITER-TRANSACTION-CONTINUER.
+010720     DIVIDE NB-LUS BY INTERVALLE-POINT-CONTROLE
+010730         GIVING DIVIDE-QUOTIENT
+010740         REMAINDER DIVIDE-RESTE.
+010750     IF DIVIDE-RESTE = ZERO
+010760         PERFORM 5000-ENREGISTRER-POINT-CONTROLE
+010770             THRU 5000-ENREGISTRER-POINT-CONTROLE-EXIT
+010780     END-IF.
+010800     PERFORM 3000-LIRE-TRANSACTION
+010900         THRU 3000-LIRE-TRANSACTION-EXIT.
+011000 2000-TRAITER-TRANSACTION-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------------
+011300* 3000-LIRE-TRANSACTION : LECTURE D'UNE TRANSACTION DU FICHIER
+011400*                         D'ENTREE
+011500*----------------------------------------------------------------
+011600 3000-LIRE-TRANSACTION.
+011700     READ TRANSACTIONS
+011800         AT END
+011900             MOVE "O" TO FIN-TRANSACTIONS
+012000     END-READ.
+012100 3000-LIRE-TRANSACTION-EXIT.
+012200     EXIT.
+012210*----------------------------------------------------------------
+012220* 4000-REJETER : ECRITURE DE LA TRANSACTION AU FICHIER DES
+012230*                EXCEPTIONS AVEC LE MOTIF DU REJET
+012240*----------------------------------------------------------------
+012250 4000-REJETER.
+012260     MOVE TR-NOM    TO RJ-NOM.
+012270     MOVE TR-PRENOM TO RJ-PRENOM.
+012280     MOVE TR-AGE    TO RJ-AGE.
+012285     WRITE REJET-REC.
+012286     ADD 1 TO NB-REJETES.
+012300 4000-REJETER-EXIT.
+012310     EXIT.
+012302*----------------------------------------------------------------
+012304* 4200-ATTRIBUER-ID : ATTRIBUTION D'UN IDENTIFIANT UNIQUE AU
+012306*                     NOUVEAU DOSSIER A PARTIR DU COMPTEUR COMMUN
+012308*----------------------------------------------------------------
+012301 4200-ATTRIBUER-ID.
+012303     OPEN INPUT COMPTEUR-ID.
+012305     IF CI-OK
+012307         READ COMPTEUR-ID
+012309             AT END
+012327                 MOVE ZERO TO CI-DERNIER-ID
+012328         END-READ
+012329         CLOSE COMPTEUR-ID
+012331     ELSE
+012332         MOVE ZERO TO CI-DERNIER-ID
+012333     END-IF.
+012334     ADD 1 TO CI-DERNIER-ID.
+012335     MOVE CI-DERNIER-ID TO MF-ID-CITOYEN.
+012336     OPEN OUTPUT COMPTEUR-ID.
+012337     WRITE ENR-COMPTEUR-ID.
+012338     CLOSE COMPTEUR-ID.
+012339 4200-ATTRIBUER-ID-EXIT.
+012341     EXIT.
+012311*----------------------------------------------------------------
+012312* 4500-JOURNALISER : ECRITURE D'UNE LIGNE D'AUDIT POUR L'AJOUT
+012313*----------------------------------------------------------------
+012314 4500-JOURNALISER.
+012315     MOVE FUNCTION CURRENT-DATE(1:14) TO JN-DATE-HEURE.
+012316     MOVE "AJOUT"          TO JN-ACTION.
+012317     MOVE MF-NOM           TO JN-NOM.
+012318     MOVE MF-PRENOM        TO JN-PRENOM.
+012319     MOVE ZERO             TO JN-AGE-AVANT.
+012321     MOVE MF-AGE           TO JN-AGE-APRES.
+012322     WRITE ENR-JOURNAL.
+012323 4500-JOURNALISER-EXIT.
+012324     EXIT.
+012320*----------------------------------------------------------------
+012330* 5000-ENREGISTRER-POINT-CONTROLE : ECRITURE DU POINT DE CONTROLE
+012331*                                   AVEC LES TOTAUX ATTEINTS, POUR
+012332*                                   PERMETTRE UNE REPRISE SANS
+012333*                                   REJOUER LES TRANSACTIONS DEJA
+012334*                                   TRAITEES
+012335*----------------------------------------------------------------
+012336 5000-ENREGISTRER-POINT-CONTROLE.
+012337     OPEN OUTPUT POINT-CONTROLE.
+012338     MOVE NB-LUS      TO PC-NB-LUS.
+012339     MOVE NB-ACCEPTES TO PC-NB-ACCEPTES.
+012340     MOVE NB-REJETES  TO PC-NB-REJETES.
+012341     WRITE ENR-POINT-CONTROLE.
+012342     CLOSE POINT-CONTROLE.
+012343 5000-ENREGISTRER-POINT-CONTROLE-EXIT.
+012344     EXIT.
+012350*----------------------------------------------------------------
+012360* 8000-RAPPORT-CONTROLE : ETAT DES TOTAUX DE CONTROLE DU LOT ET
+012361*                         REMISE A ZERO DU POINT DE CONTROLE, LE
+012362*                         TRAITEMENT S'ETANT TERMINE NORMALEMENT
+012370*----------------------------------------------------------------
+012380 8000-RAPPORT-CONTROLE.
+012390     DISPLAY "----------------------------------------".
+012391     DISPLAY "CHARGEMENT-LOT - TOTAUX DE CONTROLE".
+012392     DISPLAY "----------------------------------------".
+012393     DISPLAY "TRANSACTIONS LUES      : " NB-LUS.
+012394     DISPLAY "TRANSACTIONS ACCEPTEES : " NB-ACCEPTES.
+012395     DISPLAY "TRANSACTIONS REJETEES  : " NB-REJETES.
+012396     DISPLAY "----------------------------------------".
+012397     MOVE ZERO TO NB-LUS NB-ACCEPTES NB-REJETES.
+012398     PERFORM 5000-ENREGISTRER-POINT-CONTROLE
+012399         THRU 5000-ENREGISTRER-POINT-CONTROLE-EXIT.
+012410 8000-RAPPORT-CONTROLE-EXIT.
+012420     EXIT.
+012430*----------------------------------------------------------------
+012500* 9999-TERMINER : FERMETURE DES FICHIERS
+012600*----------------------------------------------------------------
+012700 9999-TERMINER.
+012800     CLOSE TRANSACTIONS.
+012900     CLOSE FICHIER-MAITRE.
+012910     CLOSE REJETS.
+012920     CLOSE JOURNAL.
+013000 9999-TERMINER-EXIT.
+013100     EXIT.
