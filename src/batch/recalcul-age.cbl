@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     RECALCUL-AGE.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* RECALCUL-AGE EST LE TRAITEMENT NOCTURNE QUI RECALCULE L'AGE DE
+000900* CHAQUE CITOYEN DU FICHIER MAITRE A PARTIR DE SA DATE DE
+001000* NAISSANCE ET DE LA DATE DU JOUR, DE SORTE QUE L'AGE NE SE
+001100* PERIME PAS ENTRE DEUX SAISIES (MEME PRINCIPE QUE POUR
+001200* PREDICTIONDAGE). LES DOSSIERS SANS DATE DE NAISSANCE CONNUE
+001300* (SAISIS PAR UN PROGRAMME QUI NE LA COLLECTE PAS) SONT IGNORES
+001400* ET COMPTABILISES A PART.
+001500*
+001600* HISTORIQUE DES MODIFICATIONS
+001700* DATE       AUTEUR  DESCRIPTION
+001800* ---------- ------- ---------------------------------------------
+001900* 2026-08-08 SI      CREATION - RECALCUL NOCTURNE DE L'AGE A PARTIR
+002000*                    DE LA DATE DE NAISSANCE DU FICHIER MAITRE.
+002050* 2026-08-08 SI      LE FICHIER MAITRE EST DESORMAIS INDEXE SUR
+002060*                    MF-ID-CITOYEN, NOM+PRENOM DEVENANT UNE CLE
+002070*                    ALTERNATIVE AVEC DOUBLONS ; CE TRAITEMENT
+002080*                    PARCOURT TOUJOURS TOUT LE FICHIER, L'ORDRE DE
+002090*                    PARCOURS N'AYANT AUCUNE INCIDENCE ICI.
+002095* 2026-08-08 SI      IDENTITE COLLECTE DESORMAIS REELLEMENT LA DATE
+002096*                    DE NAISSANCE (ELLE N'ETAIT JUSQU'ICI JAMAIS
+002097*                    RENSEIGNEE PAR AUCUN PROGRAMME) : CE TRAITEMENT
+002098*                    A DONC MAINTENANT DES DOSSIERS A RECALCULER.
+002100*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.    IBM-370.
+002500 OBJECT-COMPUTER.    IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT FICHIER-MAITRE ASSIGN TO "MAITRE"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS MF-ID-CITOYEN
+003110         ALTERNATE RECORD KEY IS MF-CLE WITH DUPLICATES
+003200         FILE STATUS IS MF-STATUT.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  FICHIER-MAITRE
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  ENR-MAITRE.
+003750     COPY RCMAITRE.
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* ZONES DE TRAVAIL
+004100*----------------------------------------------------------------
+004200 01  MF-STATUT                   PIC X(02).
+004300     88 MF-OK                    VALUE "00".
+004400 01  FIN-FICHIER-MAITRE          PIC X(01) VALUE "N".
+004500     88 PLUS-DE-CITOYENS         VALUE "O".
+004600 01  NB-LUS                      PIC 9(07) COMP VALUE ZERO.
+004700 01  NB-RECALCULES               PIC 9(07) COMP VALUE ZERO.
+004800 01  NB-SANS-DATE-NAISSANCE      PIC 9(07) COMP VALUE ZERO.
+004900*----------------------------------------------------------------
+005000* ZONES DE CALCUL DE L'AGE A PARTIR DE LA DATE DE NAISSANCE
+005100*----------------------------------------------------------------
+005200 01  DATE-NAISSANCE-AAAAMMJJ     PIC 9(08).
+005300 01  DATE-DU-JOUR-AAAAMMJJ       PIC 9(08).
+005400 01  JOUR-JULIEN-NAISSANCE       PIC 9(09) COMP.
+005500 01  JOUR-JULIEN-AUJOURDHUI      PIC 9(09) COMP.
+005600 01  ECART-EN-JOURS              PIC 9(09) COMP.
+005700 01  NOUVEL-AGE                  PIC 9(03).
+005800 PROCEDURE DIVISION.
+005900*================================================================
+006000* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+006100*================================================================
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALISATION
+006400         THRU 1000-INITIALISATION-EXIT.
+006500     PERFORM 2000-RECALCULER-CITOYEN
+006600         THRU 2000-RECALCULER-CITOYEN-EXIT
+006700         UNTIL PLUS-DE-CITOYENS.
+006800     PERFORM 8000-RAPPORT-CONTROLE
+006900         THRU 8000-RAPPORT-CONTROLE-EXIT.
+007000     PERFORM 9999-TERMINER
+007100         THRU 9999-TERMINER-EXIT.
+007200     STOP RUN.
+007300*----------------------------------------------------------------
+007400* 1000-INITIALISATION : OUVERTURE DU FICHIER MAITRE ET PREMIERE
+007500*                       LECTURE
+007600*----------------------------------------------------------------
+007700 1000-INITIALISATION.
+007800     OPEN I-O FICHIER-MAITRE.
+007900     IF NOT MF-OK
+008000         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER MAITRE - "
+008100             "CODE " MF-STATUT
+008200         MOVE 16 TO RETURN-CODE
+008300         STOP RUN
+008400     END-IF.
+008500     PERFORM 3000-LIRE-CITOYEN
+008600         THRU 3000-LIRE-CITOYEN-EXIT.
+008700 1000-INITIALISATION-EXIT.
+008800     EXIT.
+008900*----------------------------------------------------------------
+009000* 2000-RECALCULER-CITOYEN : RECALCUL DE L'AGE DU CITOYEN COURANT
+009100*                           A PARTIR DE SA DATE DE NAISSANCE, PUIS
+009200*                           LECTURE DU CITOYEN SUIVANT
+009300*----------------------------------------------------------------
+009400 2000-RECALCULER-CITOYEN.
+009500     ADD 1 TO NB-LUS.
+009600     IF MF-DATE-NAISSANCE = ZERO
+009700         ADD 1 TO NB-SANS-DATE-NAISSANCE
+009800         GO TO 2000-RECALCULER-CITOYEN-CONTINUER
+009900     END-IF.
+010000     COMPUTE DATE-NAISSANCE-AAAAMMJJ =
+010100         MF-AN-NAISSANCE * 10000 + MF-MOIS-NAISSANCE * 100 +
+010200         MF-JOUR-NAISSANCE.
+010300     MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-DU-JOUR-AAAAMMJJ.
+010400     COMPUTE JOUR-JULIEN-NAISSANCE =
+010500         FUNCTION INTEGER-OF-DATE(DATE-NAISSANCE-AAAAMMJJ).
+010600     COMPUTE JOUR-JULIEN-AUJOURDHUI =
+010700         FUNCTION INTEGER-OF-DATE(DATE-DU-JOUR-AAAAMMJJ).
+010800     COMPUTE ECART-EN-JOURS =
+010900         JOUR-JULIEN-AUJOURDHUI - JOUR-JULIEN-NAISSANCE.
+011000     COMPUTE NOUVEL-AGE = ECART-EN-JOURS / 365.
+011100     IF NOUVEL-AGE NOT = MF-AGE
+011200         MOVE NOUVEL-AGE TO MF-AGE
+011300         REWRITE ENR-MAITRE
+011400             INVALID KEY
+011500                 DISPLAY "ERREUR DE REECRITURE POUR " MF-NOM " "
+011600                     MF-PRENOM
+011700         END-REWRITE
+011800         ADD 1 TO NB-RECALCULES
+011900     END-IF.
+012000 2000-RECALCULER-CITOYEN-CONTINUER.
+012100     PERFORM 3000-LIRE-CITOYEN
+012200         THRU 3000-LIRE-CITOYEN-EXIT.
+012300 2000-RECALCULER-CITOYEN-EXIT.
+012400     EXIT.
+012500*----------------------------------------------------------------
+012600* 3000-LIRE-CITOYEN : LECTURE SEQUENTIELLE DU FICHIER MAITRE
+012700*----------------------------------------------------------------
+012800 3000-LIRE-CITOYEN.
+012900     READ FICHIER-MAITRE NEXT RECORD
+013000         AT END
+013100             MOVE "O" TO FIN-FICHIER-MAITRE
+013200     END-READ.
+013300 3000-LIRE-CITOYEN-EXIT.
+013400     EXIT.
+013500*----------------------------------------------------------------
+013600* 8000-RAPPORT-CONTROLE : ETAT DES TOTAUX DE CONTROLE DU RECALCUL
+013700*----------------------------------------------------------------
+013800 8000-RAPPORT-CONTROLE.
+013900     DISPLAY "----------------------------------------".
+014000     DISPLAY "RECALCUL-AGE - TOTAUX DE CONTROLE".
+014100     DISPLAY "----------------------------------------".
+014200     DISPLAY "DOSSIERS LUS             : " NB-LUS.
+014300     DISPLAY "AGES RECALCULES          : " NB-RECALCULES.
+014400     DISPLAY "SANS DATE DE NAISSANCE   : " NB-SANS-DATE-NAISSANCE.
+014500     DISPLAY "----------------------------------------".
+014600 8000-RAPPORT-CONTROLE-EXIT.
+014700     EXIT.
+014800*----------------------------------------------------------------
+014900* 9999-TERMINER : FERMETURE DES FICHIERS
+015000*----------------------------------------------------------------
+015100 9999-TERMINER.
+015200     CLOSE FICHIER-MAITRE.
+015300 9999-TERMINER-EXIT.
+015400     EXIT.
