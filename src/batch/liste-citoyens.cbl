@@ -0,0 +1,164 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LISTE-CITOYENS.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* LISTE-CITOYENS IMPRIME LE ROLE DES CITOYENS DU FICHIER MAITRE,
+000900* TRIE PAR ORDRE ALPHABETIQUE DU NOM, A L'USAGE DES SUPERVISEURS.
+001000* LE FICHIER MAITRE ETANT DESORMAIS INDEXE SUR MF-ID-CITOYEN, LE
+001100* PARCOURS ALPHABETIQUE SE FAIT EN POSITIONNANT LE FICHIER SUR LA
+001150* CLE ALTERNATIVE MF-CLE (START) PUIS EN LA SUIVANT EN ACCES
+001160* DYNAMIQUE.
+001200*
+001300* HISTORIQUE DES MODIFICATIONS
+001400* DATE       AUTEUR  DESCRIPTION
+001500* ---------- ------- ---------------------------------------------
+001600* 2026-08-08 SI      CREATION - ROLE ALPHABETIQUE DES CITOYENS EN
+001700*                    REMPLACEMENT DU DISPLAY DE BIENVENUE A
+001800*                    L'ECRAN AU MOMENT DE LA SAISIE.
+001850* 2026-08-08 SI      LE FICHIER MAITRE EST DESORMAIS INDEXE SUR
+001860*                    MF-ID-CITOYEN ; L'ACCES PASSE EN DYNAMIQUE AVEC
+001870*                    UN START SUR MF-CLE AU DEMARRAGE POUR
+001880*                    CONSERVER L'ORDRE ALPHABETIQUE DU ROLE.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.    IBM-370.
+002300 OBJECT-COMPUTER.    IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT FICHIER-MAITRE ASSIGN TO "MAITRE"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS MF-ID-CITOYEN
+002910         ALTERNATE RECORD KEY IS MF-CLE WITH DUPLICATES
+003000         FILE STATUS IS MF-STATUT.
+003100     SELECT LISTING ASSIGN TO "LISTING"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS LS-STATUT.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  FICHIER-MAITRE
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  ENR-MAITRE.
+003850     COPY RCMAITRE.
+004300 FD  LISTING
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  LIGNE-LISTING               PIC X(80).
+004600 WORKING-STORAGE SECTION.
+004700*----------------------------------------------------------------
+004800* ZONES DE TRAVAIL
+004900*----------------------------------------------------------------
+005000 01  MF-STATUT                   PIC X(02).
+005100     88 MF-OK                    VALUE "00".
+005200     88 MF-FIN                   VALUE "10".
+005300 01  LS-STATUT                   PIC X(02).
+005400     88 LS-OK                    VALUE "00".
+005500 01  FIN-FICHIER-MAITRE          PIC X(01) VALUE "N".
+005600     88 PLUS-DE-CITOYENS         VALUE "O".
+005700 01  NB-CITOYENS                 PIC 9(07) COMP VALUE ZERO.
+005710 01  NB-CITOYENS-EDITE           PIC ZZZZZZ9.
+005800 01  LIGNE-DETAIL.
+005900     05 FILLER                   PIC X(02) VALUE SPACES.
+006000     05 DL-NOM                   PIC X(20).
+006100     05 FILLER                   PIC X(02) VALUE SPACES.
+006200     05 DL-PRENOM                PIC X(20).
+006300     05 FILLER                   PIC X(02) VALUE SPACES.
+006400     05 DL-AGE                   PIC ZZ9.
+006500 PROCEDURE DIVISION.
+006600*================================================================
+006700* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+006800*================================================================
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALISATION
+007100         THRU 1000-INITIALISATION-EXIT.
+007200     PERFORM 2000-IMPRIMER-CITOYEN
+007300         THRU 2000-IMPRIMER-CITOYEN-EXIT
+007400         UNTIL PLUS-DE-CITOYENS.
+007500     PERFORM 8000-PIED-DE-PAGE
+007600         THRU 8000-PIED-DE-PAGE-EXIT.
+007700     PERFORM 9999-TERMINER
+007800         THRU 9999-TERMINER-EXIT.
+007900     STOP RUN.
+008000*----------------------------------------------------------------
+008100* 1000-INITIALISATION : OUVERTURE DES FICHIERS, PREMIERE LECTURE
+008200*                       ET EN-TETE DU ROLE
+008300*----------------------------------------------------------------
+008400 1000-INITIALISATION.
+008500     OPEN INPUT FICHIER-MAITRE.
+008600     IF NOT MF-OK
+008700         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER MAITRE - "
+008800             "CODE " MF-STATUT
+008900         MOVE 16 TO RETURN-CODE
+009000         STOP RUN
+009100     END-IF.
+009110     MOVE LOW-VALUES TO MF-CLE.
+009120     START FICHIER-MAITRE
+009130         KEY IS NOT LESS THAN MF-CLE
+009140         INVALID KEY
+009150             MOVE "O" TO FIN-FICHIER-MAITRE
+009160     END-START.
+009200     OPEN OUTPUT LISTING.
+009300     IF NOT LS-OK
+009400         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER LISTING - "
+009500             "CODE " LS-STATUT
+009600         MOVE 16 TO RETURN-CODE
+009700         STOP RUN
+009800     END-IF.
+009900     MOVE "ROLE DES CITOYENS - ORDRE ALPHABETIQUE" TO
+010000         LIGNE-LISTING.
+010100     WRITE LIGNE-LISTING.
+010200     MOVE SPACES TO LIGNE-LISTING.
+010300     WRITE LIGNE-LISTING.
+010400     PERFORM 3000-LIRE-CITOYEN
+010500         THRU 3000-LIRE-CITOYEN-EXIT.
+010600 1000-INITIALISATION-EXIT.
+010700     EXIT.
+010800*----------------------------------------------------------------
+010900* 2000-IMPRIMER-CITOYEN : IMPRESSION D'UNE LIGNE DE DETAIL PUIS
+011000*                         LECTURE DU CITOYEN SUIVANT
+011100*----------------------------------------------------------------
+011200 2000-IMPRIMER-CITOYEN.
+011300     MOVE MF-NOM    TO DL-NOM.
+011400     MOVE MF-PRENOM TO DL-PRENOM.
+011500     MOVE MF-AGE    TO DL-AGE.
+011600     MOVE LIGNE-DETAIL TO LIGNE-LISTING.
+011700     WRITE LIGNE-LISTING.
+011800     ADD 1 TO NB-CITOYENS.
+011900     PERFORM 3000-LIRE-CITOYEN
+012000         THRU 3000-LIRE-CITOYEN-EXIT.
+012100 2000-IMPRIMER-CITOYEN-EXIT.
+012200     EXIT.
+012300*----------------------------------------------------------------
+012400* 3000-LIRE-CITOYEN : LECTURE SEQUENTIELLE DU FICHIER MAITRE
+012500*----------------------------------------------------------------
+012600 3000-LIRE-CITOYEN.
+012700     READ FICHIER-MAITRE NEXT RECORD
+012800         AT END
+012900             MOVE "O" TO FIN-FICHIER-MAITRE
+013000     END-READ.
+013100 3000-LIRE-CITOYEN-EXIT.
+013200     EXIT.
+013300*----------------------------------------------------------------
+013400* 8000-PIED-DE-PAGE : TOTAL DU NOMBRE DE CITOYENS LISTES
+013500*----------------------------------------------------------------
+013600 8000-PIED-DE-PAGE.
+013700     MOVE SPACES TO LIGNE-LISTING.
+013800     WRITE LIGNE-LISTING.
+013850     MOVE NB-CITOYENS TO NB-CITOYENS-EDITE.
+013900     STRING "NOMBRE DE CITOYENS : " DELIMITED BY SIZE
+014000         NB-CITOYENS-EDITE DELIMITED BY SIZE
+014100         INTO LIGNE-LISTING.
+014200     WRITE LIGNE-LISTING.
+014300 8000-PIED-DE-PAGE-EXIT.
+014400     EXIT.
+014500*----------------------------------------------------------------
+014600* 9999-TERMINER : FERMETURE DES FICHIERS
+014700*----------------------------------------------------------------
+014800 9999-TERMINER.
+014900     CLOSE FICHIER-MAITRE.
+015000     CLOSE LISTING.
+015100 9999-TERMINER-EXIT.
+015200     EXIT.
