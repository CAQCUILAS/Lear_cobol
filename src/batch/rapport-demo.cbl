@@ -0,0 +1,227 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     RAPPORT-DEMO.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* RAPPORT-DEMO LIT LE FICHIER MAITRE DES CITOYENS ET EN TIRE UNE
+000900* REPARTITION PAR TRANCHE D'AGE (MINEURS, ADULTES EN AGE DE
+001000* TRAVAILLER, SENIORS), SUR LA PLAGE 0 A 120 DEJA UTILISEE PAR LES
+001100* CONTROLES DE SAISIE.
+001200*
+001300* HISTORIQUE DES MODIFICATIONS
+001400* DATE       AUTEUR  DESCRIPTION
+001500* ---------- ------- ---------------------------------------------
+001600* 2026-08-08 SI      CREATION - REPARTITION PAR TRANCHE D'AGE DES
+001700*                    CITOYENS DU FICHIER MAITRE.
+001750* 2026-08-08 SI      LE FICHIER MAITRE EST DESORMAIS INDEXE SUR
+001760*                    MF-ID-CITOYEN, NOM+PRENOM DEVENANT UNE CLE
+001770*                    ALTERNATIVE AVEC DOUBLONS ; CET ETAT PARCOURT
+001780*                    TOUJOURS TOUT LE FICHIER, L'ORDRE DE PARCOURS
+001790*                    N'AYANT AUCUNE INCIDENCE ICI.
+001795* 2026-08-08 SI      LE RAPPORT AFFICHE DESORMAIS L'AGE MOYEN, LE
+001796*                    PLUS JEUNE ET LE PLUS AGE DES CITOYENS, EN
+001797*                    PLUS DE LA REPARTITION PAR TRANCHE.
+001798* 2026-08-08 SI      LES DOSSIERS SANS AGE CONNU (MF-AGE A ZERO,
+001799*                    CONVENTION DEJA UTILISEE PAR RECALCUL-AGE POUR
+001799*                    MF-DATE-NAISSANCE) SONT DESORMAIS EXCLUS DE LA
+001799*                    REPARTITION PAR TRANCHE, DE LA MOYENNE ET DES
+001799*                    MIN/MAX, ET COMPTABILISES A PART - UN DOSSIER
+001799*                    SAISI PAR DEMANDE-NOM (QUI NE COLLECTE PAS
+001799*                    L'AGE) FAUSSAIT JUSQU'ICI CES FIGURES.
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.    IBM-370.
+002200 OBJECT-COMPUTER.    IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT FICHIER-MAITRE ASSIGN TO "MAITRE"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS MF-ID-CITOYEN
+002810         ALTERNATE RECORD KEY IS MF-CLE WITH DUPLICATES
+002900         FILE STATUS IS MF-STATUT.
+003000     SELECT DEMO ASSIGN TO "DEMO"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS DM-STATUT.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  FICHIER-MAITRE
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  ENR-MAITRE.
+003750     COPY RCMAITRE.
+004200 FD  DEMO
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  LIGNE-DEMO                  PIC X(80).
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------------
+004700* SEUILS DES TRANCHES D'AGE (ALIGNES SUR LA PLAGE 0-120 VALIDEE
+004800* A LA SAISIE)
+004900*----------------------------------------------------------------
+005000 01  AGE-MAJORITE                PIC 9(03) VALUE 18.
+005100 01  AGE-SENIOR                  PIC 9(03) VALUE 65.
+005200 01  MF-STATUT                   PIC X(02).
+005300     88 MF-OK                    VALUE "00".
+005400 01  DM-STATUT                   PIC X(02).
+005500     88 DM-OK                    VALUE "00".
+005600 01  FIN-FICHIER-MAITRE          PIC X(01) VALUE "N".
+005700     88 PLUS-DE-CITOYENS         VALUE "O".
+005800 01  NB-MINEURS                  PIC 9(07) COMP VALUE ZERO.
+005900 01  NB-ADULTES                  PIC 9(07) COMP VALUE ZERO.
+006000 01  NB-SENIORS                  PIC 9(07) COMP VALUE ZERO.
+006050 01  NB-AGE-INCONNU              PIC 9(07) COMP VALUE ZERO.
+006100 01  NB-TOTAL                    PIC 9(07) COMP VALUE ZERO.
+006110 01  AGE-SOMME                   PIC 9(09) COMP VALUE ZERO.
+006120 01  AGE-MOYEN                   PIC 999V99 VALUE ZERO.
+006130 01  AGE-LE-PLUS-JEUNE           PIC 9(03) VALUE 120.
+006140 01  AGE-LE-PLUS-AGE             PIC 9(03) VALUE ZERO.
+006200 01  LIGNE-EDITEE.
+006300     05 LE-LIBELLE               PIC X(34).
+006400     05 LE-COMPTEUR              PIC ZZZZZZ9.
+006410 01  LIGNE-EDITEE-DEC.
+006420     05 LED-LIBELLE              PIC X(34).
+006430     05 LED-VALEUR               PIC ZZZ9,99.
+006500 PROCEDURE DIVISION.
+006600*================================================================
+006700* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+006800*================================================================
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALISATION
+007100         THRU 1000-INITIALISATION-EXIT.
+007200     PERFORM 2000-COMPTER-CITOYEN
+007300         THRU 2000-COMPTER-CITOYEN-EXIT
+007400         UNTIL PLUS-DE-CITOYENS.
+007500     PERFORM 8000-IMPRIMER-RAPPORT
+007600         THRU 8000-IMPRIMER-RAPPORT-EXIT.
+007700     PERFORM 9999-TERMINER
+007800         THRU 9999-TERMINER-EXIT.
+007900     STOP RUN.
+008000*----------------------------------------------------------------
+008100* 1000-INITIALISATION : OUVERTURE DES FICHIERS ET PREMIERE LECTURE
+008200*----------------------------------------------------------------
+008300 1000-INITIALISATION.
+008400     OPEN INPUT FICHIER-MAITRE.
+008500     IF NOT MF-OK
+008600         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER MAITRE - "
+008700             "CODE " MF-STATUT
+008800         MOVE 16 TO RETURN-CODE
+008900         STOP RUN
+009000     END-IF.
+009100     OPEN OUTPUT DEMO.
+009200     IF NOT DM-OK
+009300         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER DEMO - "
+009400             "CODE " DM-STATUT
+009500         MOVE 16 TO RETURN-CODE
+009600         STOP RUN
+009700     END-IF.
+009800     PERFORM 3000-LIRE-CITOYEN
+009900         THRU 3000-LIRE-CITOYEN-EXIT.
+010000 1000-INITIALISATION-EXIT.
+010100     EXIT.
+010200*----------------------------------------------------------------
+010300* 2000-COMPTER-CITOYEN : CLASSEMENT DU CITOYEN DANS SA TRANCHE
+010400*                        D'AGE PUIS LECTURE DU CITOYEN SUIVANT -
+010450*                        LES DOSSIERS SANS AGE CONNU (MF-AGE A
+010460*                        ZERO) SONT COMPTABILISES A PART, COMME
+010470*                        RECALCUL-AGE LE FAIT POUR LES DOSSIERS
+010480*                        SANS DATE DE NAISSANCE CONNUE
+010500*----------------------------------------------------------------
+010600 2000-COMPTER-CITOYEN.
+010610     IF MF-AGE = ZERO
+010620         ADD 1 TO NB-AGE-INCONNU
+010630         GO TO 2000-COMPTER-CITOYEN-CONTINUER
+010640     END-IF.
+010700     ADD 1 TO NB-TOTAL.
+010750     ADD MF-AGE TO AGE-SOMME.
+010760     IF MF-AGE < AGE-LE-PLUS-JEUNE
+010770         MOVE MF-AGE TO AGE-LE-PLUS-JEUNE
+010780     END-IF.
+010790     IF MF-AGE > AGE-LE-PLUS-AGE
+010795         MOVE MF-AGE TO AGE-LE-PLUS-AGE
+010796     END-IF.
+010800     IF MF-AGE < AGE-MAJORITE
+010900         ADD 1 TO NB-MINEURS
+011000     ELSE
+011100         IF MF-AGE >= AGE-SENIOR
+011200             ADD 1 TO NB-SENIORS
+011300         ELSE
+011400             ADD 1 TO NB-ADULTES
+011500         END-IF
+011600     END-IF.
+011650 2000-COMPTER-CITOYEN-CONTINUER.
+011700     PERFORM 3000-LIRE-CITOYEN
+011800         THRU 3000-LIRE-CITOYEN-EXIT.
+011900 2000-COMPTER-CITOYEN-EXIT.
+012000     EXIT.
+012100*----------------------------------------------------------------
+012200* 3000-LIRE-CITOYEN : LECTURE SEQUENTIELLE DU FICHIER MAITRE
+012300*----------------------------------------------------------------
+012400 3000-LIRE-CITOYEN.
+012500     READ FICHIER-MAITRE NEXT RECORD
+012600         AT END
+012700             MOVE "O" TO FIN-FICHIER-MAITRE
+012800     END-READ.
+012900 3000-LIRE-CITOYEN-EXIT.
+013000     EXIT.
+013100*----------------------------------------------------------------
+013200* 8000-IMPRIMER-RAPPORT : IMPRESSION DE LA REPARTITION PAR
+013300*                         TRANCHE D'AGE
+013400*----------------------------------------------------------------
+013500 8000-IMPRIMER-RAPPORT.
+013510     IF NB-TOTAL > ZERO
+013520         COMPUTE AGE-MOYEN ROUNDED = AGE-SOMME / NB-TOTAL
+013530     ELSE
+013540         MOVE ZERO TO AGE-MOYEN
+013550         MOVE ZERO TO AGE-LE-PLUS-JEUNE
+013560     END-IF.
+013600     MOVE "REPARTITION DEMOGRAPHIQUE DES CITOYENS" TO
+013700         LIGNE-DEMO.
+013800     WRITE LIGNE-DEMO.
+013900     MOVE SPACES TO LIGNE-DEMO.
+014000     WRITE LIGNE-DEMO.
+014100     MOVE "MINEURS (MOINS DE 18 ANS)        :" TO LE-LIBELLE.
+014200     MOVE NB-MINEURS TO LE-COMPTEUR.
+014300     MOVE LIGNE-EDITEE TO LIGNE-DEMO.
+014400     WRITE LIGNE-DEMO.
+014500     MOVE "ADULTES (18 A 64 ANS)            :" TO LE-LIBELLE.
+014600     MOVE NB-ADULTES TO LE-COMPTEUR.
+014700     MOVE LIGNE-EDITEE TO LIGNE-DEMO.
+014800     WRITE LIGNE-DEMO.
+014900     MOVE "SENIORS (65 ANS ET PLUS)         :" TO LE-LIBELLE.
+015000     MOVE NB-SENIORS TO LE-COMPTEUR.
+015100     MOVE LIGNE-EDITEE TO LIGNE-DEMO.
+015200     WRITE LIGNE-DEMO.
+015300     MOVE "TOTAL                            :" TO LE-LIBELLE.
+015400     MOVE NB-TOTAL TO LE-COMPTEUR.
+015500     MOVE LIGNE-EDITEE TO LIGNE-DEMO.
+015600     WRITE LIGNE-DEMO.
+015605     MOVE "AGE INCONNU (EXCLU CI-DESSUS)    :" TO LE-LIBELLE.
+015606     MOVE NB-AGE-INCONNU TO LE-COMPTEUR.
+015607     MOVE LIGNE-EDITEE TO LIGNE-DEMO.
+015608     WRITE LIGNE-DEMO.
+015610     MOVE SPACES TO LIGNE-DEMO.
+015620     WRITE LIGNE-DEMO.
+015630     MOVE "AGE MOYEN                        :" TO LED-LIBELLE.
+015640     MOVE AGE-MOYEN TO LED-VALEUR.
+015650     MOVE LIGNE-EDITEE-DEC TO LIGNE-DEMO.
+015660     WRITE LIGNE-DEMO.
+015670     MOVE "AGE LE PLUS JEUNE                :" TO LE-LIBELLE.
+015680     MOVE AGE-LE-PLUS-JEUNE TO LE-COMPTEUR.
+015690     MOVE LIGNE-EDITEE TO LIGNE-DEMO.
+015695     WRITE LIGNE-DEMO.
+015696     MOVE "AGE LE PLUS AGE                  :" TO LE-LIBELLE.
+015697     MOVE AGE-LE-PLUS-AGE TO LE-COMPTEUR.
+015698     MOVE LIGNE-EDITEE TO LIGNE-DEMO.
+015699     WRITE LIGNE-DEMO.
+015700 8000-IMPRIMER-RAPPORT-EXIT.
+015800     EXIT.
+015900*----------------------------------------------------------------
+016000* 9999-TERMINER : FERMETURE DES FICHIERS
+016100*----------------------------------------------------------------
+016200 9999-TERMINER.
+016300     CLOSE FICHIER-MAITRE.
+016400     CLOSE DEMO.
+016500 9999-TERMINER-EXIT.
+016600     EXIT.
