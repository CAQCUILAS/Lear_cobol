@@ -0,0 +1,175 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     MAJ-DOSSIER.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MAJ-DOSSIER RECHERCHE UN CITOYEN DANS LE FICHIER MAITRE PAR
+000900* NOM+PRENOM ET PERMET DE CORRIGER SON AGE OU SON PRENOM SANS
+001000* RESAISIR TOUTE L'IDENTITE.
+001100*
+001200* HISTORIQUE DES MODIFICATIONS
+001300* DATE       AUTEUR  DESCRIPTION
+001400* ---------- ------- ---------------------------------------------
+001500* 2026-08-08 SI      CREATION - TRANSACTION DE CORRECTION D'UN
+001600*                    DOSSIER EXISTANT DU FICHIER MAITRE.
+001610* 2026-08-08 SI      CHAQUE CORRECTION EST DESORMAIS JOURNALISEE
+001620*                    DANS LE JOURNAL D'AUDIT COMMUN, AVEC L'AGE
+001630*                    AVANT ET APRES LA CORRECTION.
+001640* 2026-08-08 SI      LE FICHIER MAITRE EST DESORMAIS INDEXE SUR
+001650*                    MF-ID-CITOYEN, NOM+PRENOM DEVENANT UNE CLE
+001660*                    ALTERNATIVE AVEC DOUBLONS ; LA RECHERCHE DU
+001670*                    DOSSIER SE FAIT TOUJOURS PAR NOM+PRENOM, EN LE
+001680*                    PRECISANT EXPLICITEMENT PAR KEY IS MF-CLE.
+001690* 2026-08-08 SI      RETRAIT DE MF-NON-TROUVE, CONDITION-NOM INUTILISEE
+001695*                    (LE READ TESTE DEJA INVALID KEY DIRECTEMENT).
+001700*----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.    IBM-370.
+002100 OBJECT-COMPUTER.    IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT FICHIER-MAITRE ASSIGN TO "MAITRE"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS MF-ID-CITOYEN
+002710         ALTERNATE RECORD KEY IS MF-CLE WITH DUPLICATES
+002800         FILE STATUS IS MF-STATUT.
+002850     SELECT JOURNAL ASSIGN TO "JOURNAL"
+002860         ORGANIZATION IS LINE SEQUENTIAL
+002870         FILE STATUS IS JN-STATUT.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  FICHIER-MAITRE
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  ENR-MAITRE.
+003350     COPY RCMAITRE.
+003360 FD  JOURNAL
+003370     LABEL RECORDS ARE STANDARD.
+003380 01  ENR-JOURNAL.
+003390     COPY RCJOURNAL.
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* ZONES DE TRAVAIL
+004100*----------------------------------------------------------------
+004200 01  MF-STATUT                   PIC X(02).
+004300     88 MF-OK                    VALUE "00".
+004410 01  JN-STATUT                   PIC X(02).
+004500 01  AGE-MINIMUM                 PIC 9(03) VALUE 1.
+004600 01  AGE-MAXIMUM                 PIC 9(03) VALUE 120.
+004700 01  CHOIX-CORRECTION            PIC X(01).
+004800     88 CORRIGER-AGE             VALUE "A".
+004900     88 CORRIGER-PRENOM          VALUE "P".
+005000 01  NOUVEAU-PRENOM              PIC X(20).
+005100 01  NOUVEL-AGE                  PIC 9(03).
+005150 01  AGE-AVANT-CORRECTION        PIC 9(03).
+005200 PROCEDURE DIVISION.
+005300*================================================================
+005400* 0000-MAINLINE : DEROULEMENT GENERAL DU PROGRAMME
+005500*================================================================
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALISATION
+005800         THRU 1000-INITIALISATION-EXIT.
+005900     PERFORM 2000-RECHERCHER
+006000         THRU 2000-RECHERCHER-EXIT.
+006100     PERFORM 9999-TERMINER
+006200         THRU 9999-TERMINER-EXIT.
+006300     STOP RUN.
+006400*----------------------------------------------------------------
+006500* 1000-INITIALISATION : OUVERTURE DU FICHIER MAITRE
+006600*----------------------------------------------------------------
+006700 1000-INITIALISATION.
+006800     OPEN I-O FICHIER-MAITRE.
+006900     IF NOT MF-OK
+007000         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER MAITRE - "
+007100             "CODE " MF-STATUT
+007200         MOVE 16 TO RETURN-CODE
+007300         STOP RUN
+007400     END-IF.
+007410     OPEN EXTEND JOURNAL.
+007420     IF JN-STATUT = "35"
+007430         OPEN OUTPUT JOURNAL
+007440     END-IF.
+007500 1000-INITIALISATION-EXIT.
+007600     EXIT.
+007700*----------------------------------------------------------------
+007800* 2000-RECHERCHER : RECHERCHE DU DOSSIER PAR NOM+PRENOM
+007900*----------------------------------------------------------------
+008000 2000-RECHERCHER.
+008100     DISPLAY "NOM DU CITOYEN A CORRIGER : ".
+008200     ACCEPT MF-NOM.
+008300     DISPLAY "PRENOM DU CITOYEN A CORRIGER : ".
+008400     ACCEPT MF-PRENOM.
+008500     READ FICHIER-MAITRE
+008550         KEY IS MF-CLE
+008600         INVALID KEY
+008700             DISPLAY "AUCUN DOSSIER TROUVE POUR " MF-NOM " "
+008800                 MF-PRENOM
+008900             GO TO 2000-RECHERCHER-EXIT
+009000     END-READ.
+009100     PERFORM 3000-CORRIGER
+009200         THRU 3000-CORRIGER-EXIT.
+009300 2000-RECHERCHER-EXIT.
+009400     EXIT.
+009500*----------------------------------------------------------------
+009600* 3000-CORRIGER : CORRECTION DE L'AGE OU DU PRENOM DU DOSSIER
+009700*----------------------------------------------------------------
+009800 3000-CORRIGER.
+009850     MOVE MF-AGE TO AGE-AVANT-CORRECTION.
+009900     DISPLAY "DOSSIER TROUVE - AGE ACTUEL : " MF-AGE.
+010000     DISPLAY "CORRIGER (A)GE OU (P)RENOM ? ".
+010100     ACCEPT CHOIX-CORRECTION.
+010200     IF CORRIGER-AGE
+010300         DISPLAY "NOUVEL AGE : "
+010310         ACCEPT NOUVEL-AGE
+010320         IF NOUVEL-AGE NOT NUMERIC OR
+010330                 NOUVEL-AGE < AGE-MINIMUM OR
+010340                 NOUVEL-AGE > AGE-MAXIMUM
+010350             DISPLAY "ERREUR, L'AGE DOIT ETRE COMPRIS ENTRE "
+010360                 AGE-MINIMUM " ET " AGE-MAXIMUM
+010370             GO TO 3000-CORRIGER-EXIT
+010380         END-IF
+010390         MOVE NOUVEL-AGE TO MF-AGE
+010391     ELSE
+010400         IF CORRIGER-PRENOM
+010500             DISPLAY "NOUVEAU PRENOM : "
+010600             ACCEPT NOUVEAU-PRENOM
+010700             MOVE NOUVEAU-PRENOM TO MF-PRENOM
+010800         ELSE
+010900             DISPLAY "CHOIX INVALIDE, AUCUNE CORRECTION APPLIQUEE"
+011000             GO TO 3000-CORRIGER-EXIT
+011100         END-IF
+011200     END-IF.
+011300     REWRITE ENR-MAITRE
+011400         INVALID KEY
+011500             DISPLAY "ERREUR DE MISE A JOUR DU DOSSIER"
+011550         NOT INVALID KEY
+011560             PERFORM 3500-JOURNALISER
+011570                 THRU 3500-JOURNALISER-EXIT
+011600     END-REWRITE.
+011700 3000-CORRIGER-EXIT.
+011800     EXIT.
+011810*----------------------------------------------------------------
+011820* 3500-JOURNALISER : ECRITURE D'UNE LIGNE D'AUDIT POUR LA
+011830*                    CORRECTION, AVEC L'AGE AVANT ET APRES
+011840*----------------------------------------------------------------
+011850 3500-JOURNALISER.
+011860     MOVE FUNCTION CURRENT-DATE(1:14) TO JN-DATE-HEURE.
+011870     MOVE "MODIF"                TO JN-ACTION.
+011880     MOVE MF-NOM                 TO JN-NOM.
+011890     MOVE MF-PRENOM              TO JN-PRENOM.
+011900     MOVE AGE-AVANT-CORRECTION   TO JN-AGE-AVANT.
+011910     MOVE MF-AGE                 TO JN-AGE-APRES.
+011920     WRITE ENR-JOURNAL.
+011930 3500-JOURNALISER-EXIT.
+011940     EXIT.
+011900*----------------------------------------------------------------
+012000* 9999-TERMINER : FERMETURE DES FICHIERS
+012100*----------------------------------------------------------------
+012200 9999-TERMINER.
+012300     CLOSE FICHIER-MAITRE.
+012350     CLOSE JOURNAL.
+012400 9999-TERMINER-EXIT.
+012500     EXIT.
