@@ -0,0 +1,94 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     TRI-EXTRAITS.
+000300 AUTHOR.         SERVICE INFORMATIQUE.
+000400 INSTALLATION.   SITE CENTRAL.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* TRI-EXTRAITS FUSIONNE LES EXTRAITS NOCTURNES DES DIFFERENTS
+000900* SITES (CHACUN DEJA SEQUENCE NOM/PRENOM PAR LE SITE EMETTEUR) EN
+001000* UN SEUL FICHIER TRANSACTIONS SEQUENCE NOM/PRENOM, PRET A ETRE
+001100* SOUMIS A CHARGEMENT-LOT. CE PROGRAMME EVITE D'AVOIR A LANCER
+001200* CHARGEMENT-LOT UNE FOIS PAR SITE.
+001300*
+001400* CHAQUE FICHIER SITE DOIT DEJA ETRE TRIE EN SEQUENCE ASCENDANTE
+001500* NOM/PRENOM AVANT D'ETRE SOUMIS ICI (TRI FAIT PAR LE SITE
+001600* EMETTEUR, OU PAR UN TRI PREALABLE SI NECESSAIRE) : L'INSTRUCTION
+001700* MERGE NE RE-TRIE PAS DES FICHIERS EN DESORDRE, ELLE COMBINE DES
+001800* FICHIERS DEJA TRIES.
+001900*
+002000* HISTORIQUE DES MODIFICATIONS
+002100* DATE       AUTEUR  DESCRIPTION
+002200* ---------- ------- ---------------------------------------------
+002300* 2026-08-08 SI      CREATION - FUSION DES EXTRAITS DE SITES EN UN
+002400*                    SEUL FICHIER TRANSACTIONS POUR CHARGEMENT-LOT.
+002500*----------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.    IBM-370.
+002900 OBJECT-COMPUTER.    IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT EXTRAIT-SITE-1 ASSIGN TO "SITE1"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS S1-STATUT.
+003500     SELECT EXTRAIT-SITE-2 ASSIGN TO "SITE2"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS S2-STATUT.
+003800     SELECT EXTRAIT-SITE-3 ASSIGN TO "SITE3"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS S3-STATUT.
+004100     SELECT TRANSACTIONS ASSIGN TO "TRANSACT"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS TR-STATUT.
+004400     SELECT FICHIER-TRI ASSIGN TO "TRIWORK".
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  EXTRAIT-SITE-1
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  ENR-SITE-1.
+005000     05 S1-NOM                   PIC X(20).
+005100     05 S1-PRENOM                PIC X(20).
+005200     05 S1-AGE                   PIC 9(03).
+005300 FD  EXTRAIT-SITE-2
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  ENR-SITE-2.
+005600     05 S2-NOM                   PIC X(20).
+005700     05 S2-PRENOM                PIC X(20).
+005800     05 S2-AGE                   PIC 9(03).
+005900 FD  EXTRAIT-SITE-3
+006000     LABEL RECORDS ARE STANDARD.
+006100 01  ENR-SITE-3.
+006200     05 S3-NOM                   PIC X(20).
+006300     05 S3-PRENOM                PIC X(20).
+006400     05 S3-AGE                   PIC 9(03).
+006500 SD  FICHIER-TRI.
+006600 01  ENR-TRI.
+006700     05 TRI-NOM                  PIC X(20).
+006800     05 TRI-PRENOM               PIC X(20).
+006900     05 TRI-AGE                  PIC 9(03).
+007000 FD  TRANSACTIONS
+007100     LABEL RECORDS ARE STANDARD.
+007200 01  TRANS-REC.
+007300     05 TR-NOM                   PIC X(20).
+007400     05 TR-PRENOM                PIC X(20).
+007500     05 TR-AGE                   PIC 9(03).
+007600 WORKING-STORAGE SECTION.
+007700*----------------------------------------------------------------
+007800* ZONES DE TRAVAIL
+007900*----------------------------------------------------------------
+008000 01  S1-STATUT                   PIC X(02).
+008100 01  S2-STATUT                   PIC X(02).
+008200 01  S3-STATUT                   PIC X(02).
+008300 01  TR-STATUT                   PIC X(02).
+008400 PROCEDURE DIVISION.
+008500*================================================================
+008600* 0000-MAINLINE : FUSION DES TROIS EXTRAITS DE SITE EN UN SEUL
+008700*                 FICHIER TRANSACTIONS SEQUENCE NOM/PRENOM
+008800*================================================================
+008900 0000-MAINLINE.
+009000     MERGE FICHIER-TRI
+009100         ON ASCENDING KEY TRI-NOM TRI-PRENOM
+009200         USING EXTRAIT-SITE-1 EXTRAIT-SITE-2 EXTRAIT-SITE-3
+009300         GIVING TRANSACTIONS.
+009400     STOP RUN.
